@@ -53,10 +53,14 @@ DATE-WRITTEN. 06-OCT-2010.
 *				 Populate table OFQUAL_DETAILS to produce new format Quarterly OfQual Report.
 * 05-DEC-2017   CDS     EC2608 : Remove grading date parameter.
 *                       Now calculated by function FN_FIRST_ENTRY_DATE
-* 02-Mar-2020   SN      EC4363 - Tech Embargo Changes on Grades 
+* 02-Mar-2020   SN      EC4363 - Tech Embargo Changes on Grades
 *                      (Specific to BTEC Courses  - Y6(Award Code))
+* 08-Aug-2026   PJW     Reconcile output counts against OFQUAL_DETAILS,
+*                       add restart-by-phase and NG delta parameters,
+*                       missing QAN/QCA and blocked-learner exception
+*                       reports, populate DAUD_OFQUAL_FROM/TO.
 **********************************************************************
-*  slightly different format 
+*  slightly different format
 **********************************************************************
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
@@ -68,6 +72,8 @@ FILE-CONTROL.
     SELECT  DATA-FILE-B ASSIGN SSP996B.
     SELECT  DATA-FILE-G ASSIGN SSP996G.
     SELECT  DATA-FILE-N ASSIGN SSP996N.
+    SELECT  EXCEPT-REP  ASSIGN SSP996EX.
+    SELECT  BLOCK-REP   ASSIGN SSP996BL.
 *
 DATA DIVISION.
 FILE SECTION.
@@ -88,6 +94,14 @@ FD  DATA-FILE-N
     LABEL RECORDS STANDARD.
 01  DN-DETAIL-RECORD              PIC X(336).
 *
+FD  EXCEPT-REP
+    LABEL RECORDS STANDARD.
+01  EXCEPT-RECORD                 PIC X(132).
+*
+FD  BLOCK-REP
+    LABEL RECORDS STANDARD.
+01  BLOCK-RECORD                  PIC X(132).
+*
 WORKING-STORAGE SECTION.
 *                                               
         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -142,6 +156,14 @@ WORKING-STORAGE SECTION.
         88  START-OF-RUN			VALUE "S".
         88  END-OF-RUN				VALUE "E".
     03 WS-REGN-TYPE		  PIC X(1).
+    03 WS-RESTART-IND		  PIC X(1).
+        88  RESTART-AT-GNVQ		VALUE "G".
+        88  RESTART-AT-NVQ		VALUE "N".
+    03 WS-DELTA-IND		  PIC X(1).
+        88  DELTA-RUN			VALUE "Y".
+    03 WS-RESTART-DAUD		  PIC S9(09) COMP VALUE 0.
+    03 WS-ODET-COUNT		  PIC S9(09) COMP.
+    03 WS-ODET-EXPECTED-SEED	  PIC S9(09) COMP.
 *
 01  WS-BLOCK-IND		  PIC  X(1).
     88  BLOCKED					VALUE "Y".
@@ -184,8 +206,11 @@ WORKING-STORAGE SECTION.
     03  WS01-ABORT                PIC  9(09) COMP VALUE 4.
 *EC2164
     03  WS01-BTEC-NO-BLOCK-TOTAL  PIC S9(09) COMP.
-    03  WS01-BTEC-BLOCKING-TOTAL  PIC S9(09) COMP. 
-    03  WS01-BTEC-ROWS-TOTAL      PIC S9(09) COMP.     
+    03  WS01-BTEC-BLOCKING-TOTAL  PIC S9(09) COMP.
+    03  WS01-BTEC-ROWS-TOTAL      PIC S9(09) COMP.
+    03  WS01-ODET-EXPECTED        PIC S9(09) COMP VALUE 0.
+    03  WS01-RESTART-DAUD-PARM    PIC  X(09).
+    03  WS01-MISSING-QAN-TOTAL    PIC S9(09) COMP VALUE 0.
 *
 01      WS03-DUMMY-RECORD.
     03  WS03-CAND-ID              PIC  X(13).
@@ -239,6 +264,42 @@ WORKING-STORAGE SECTION.
 	05 FILLER		PIC X(28) VALUE SPACES.
 	05 FILLER		PIC X(7)  VALUE ' NVQ : '.
 	05 WS-TR-DET-NVQ-TOTAL	PIC Z(8)9.
+    03 WS-TR-ODET-LINE.
+	05 FILLER		PIC X(14) VALUE SPACES.
+	05 FILLER		PIC X(17) VALUE 'OFQUAL_DETAILS : '.
+	05 WS-TR-ODET-EXPECTED	PIC Z(8)9.
+	05 FILLER		PIC X(10) VALUE ' EXPECTED,'.
+	05 WS-TR-ODET-ACTUAL	PIC Z(8)9.
+	05 FILLER		PIC X(8)  VALUE ' ACTUAL '.
+	05 WS-TR-ODET-FLAG	PIC X(13).
+    03 WS-TR-EXCP-LINE.
+	05 FILLER		PIC X(14) VALUE SPACES.
+	05 FILLER		PIC X(24) VALUE 'MISSING QAN/QCA CODE : '.
+	05 WS-TR-EXCP-TOTAL	PIC Z(8)9.
+    03 WS-TR-BLOCK-LINE.
+	05 FILLER		PIC X(14) VALUE SPACES.
+	05 FILLER		PIC X(26) VALUE 'BLOCKED BTEC NG LEARNERS : '.
+	05 WS-TR-BLOCK-TOTAL	PIC Z(8)9.
+*
+01  WS-EXCEPT-DETAIL.
+    03  FILLER			PIC X(14) VALUE SPACES.
+    03  WS-EX-CAND-ID		PIC X(13).
+    03  FILLER			PIC X(2)  VALUE SPACES.
+    03  WS-EX-COURSE		PIC X(12).
+    03  FILLER			PIC X(2)  VALUE SPACES.
+    03  WS-EX-CENTRE		PIC X(12).
+    03  FILLER			PIC X(60) VALUE SPACES.
+*
+01  WS-BLOCKED-DETAIL.
+    03  FILLER			PIC X(14) VALUE SPACES.
+    03  WS-BL-CAND-ID		PIC X(13).
+    03  FILLER			PIC X(2)  VALUE SPACES.
+    03  WS-BL-STATUS		PIC X(10).
+    03  FILLER			PIC X(2)  VALUE SPACES.
+    03  WS-BL-CENTRE		PIC X(12).
+    03  FILLER			PIC X(2)  VALUE SPACES.
+    03  WS-BL-MESSAGE		PIC X(68).
+    03  FILLER			PIC X(9)  VALUE SPACES.
 *
 PROCEDURE DIVISION.
 MAIN SECTION.
@@ -253,13 +314,23 @@ MAIN-START.
 
         PERFORM A-INITIALISE.
 *
-        MOVE    ZERO               TO  WS01-ROWS-TOTAL.
-        MOVE   "N"                 TO  WS01-EOF-IND.
-        PERFORM C-PROCESS-BTEC.  
+* Restart parameter allows a failed run to be resumed from the GNVQ
+* or NVQ phase without reprocessing phases already completed.
+*
+        IF  NOT RESTART-AT-GNVQ
+        AND NOT RESTART-AT-NVQ
+        THEN
+          MOVE    ZERO               TO  WS01-ROWS-TOTAL
+          MOVE   "N"                 TO  WS01-EOF-IND
+          PERFORM C-PROCESS-BTEC
+        END-IF.
 
-        MOVE    ZERO               TO  WS01-ROWS-TOTAL.
-        MOVE   "N"                 TO  WS01-EOF-IND.
-        PERFORM E-PROCESS-GNVQ.
+        IF  NOT RESTART-AT-NVQ
+        THEN
+          MOVE    ZERO               TO  WS01-ROWS-TOTAL
+          MOVE   "N"                 TO  WS01-EOF-IND
+          PERFORM E-PROCESS-GNVQ
+        END-IF.
 *
         MOVE    ZERO               TO  WS01-ROWS-TOTAL.
         MOVE   "N"                 TO  WS01-EOF-IND.
@@ -286,16 +357,38 @@ A-START.
     	ACCEPT WS-START-DATE.
     	ACCEPT WS-END-DATE.
     	ACCEPT WS-ACADEMIC-YEAR.
+    	ACCEPT WS-RESTART-IND.
+    	ACCEPT WS-DELTA-IND.
+*
+* EC2164 - when restarting mid-run (WS-RESTART-IND = 'G' or 'N'), this
+* parameter supplies the DAUD_SEQUENCE of the run being resumed, so the
+* phases already completed keep their existing OFQUAL_DETAILS rows and
+* DATAFEED_AUDITS header instead of the restarted invocation minting a
+* new sequence and losing track of them.  Left blank (or on a
+* from-scratch run) a new sequence is generated as before.
+    	ACCEPT WS01-RESTART-DAUD-PARM.
 *
         DISPLAY "PARAMETERS".
         DISPLAY WS-START-DATE.
         DISPLAY WS-END-DATE.
         DISPLAY WS-ACADEMIC-YEAR.
+        DISPLAY WS-RESTART-IND.
+        DISPLAY WS-DELTA-IND.
+        DISPLAY WS01-RESTART-DAUD-PARM.
+*
+	IF  (RESTART-AT-GNVQ OR RESTART-AT-NVQ)
+	AND WS01-RESTART-DAUD-PARM IS NUMERIC
+	AND WS01-RESTART-DAUD-PARM NOT = ZERO
+	THEN
+	  MOVE WS01-RESTART-DAUD-PARM TO WS-RESTART-DAUD
+	END-IF.
 *
         OPEN    OUTPUT  DATA-FILE-B.
         OPEN    OUTPUT  DATA-FILE-G.
         OPEN    OUTPUT  DATA-FILE-N.
         OPEN    OUTPUT  TOTALS-REP.
+        OPEN    OUTPUT  EXCEPT-REP.
+        OPEN    OUTPUT  BLOCK-REP.
 *
         EXEC SQL WHENEVER SQLERROR GO TO   ZZ-ABORT END-EXEC.
 *
@@ -320,9 +413,16 @@ A-START.
           FROM DUAL
 	END-EXEC.
 *
-	EXEC SQL
-            TRUNCATE TABLE OFQUAL_DETAILS
-	END-EXEC.
+* EC2164 - only wipe the table on a genuine from-scratch run.  A
+* restarted run (WS-RESTART-DAUD supplied) is continuing an earlier
+* run's DAUD_SEQUENCE and must not lose the rows already inserted for
+* the phase(s) it is skipping this time.
+	IF  WS-RESTART-DAUD = ZERO
+	THEN
+	  EXEC SQL
+              TRUNCATE TABLE OFQUAL_DETAILS
+	  END-EXEC
+	END-IF.
 
 	PERFORM K-MAINTAIN-DAUD.
 *
@@ -411,6 +511,13 @@ C-START.
 				    AND		SNST_FEED_4_GRADE IS NULL
 				   )
 		      )
+		AND (:WS-DELTA-IND = 'N'
+		 OR  EXISTS (SELECT NULL
+			     FROM   STUDENT_NG_STATS
+			     WHERE  SNST_ST_REG_NO    = ST_REG_NO
+			     AND    SNST_INSERT_DATE >= TRUNC(SYSDATE) - 1
+			    )
+		    )
 	UNION
             SELECT  ST_REG_NO,
                     '                                   ',
@@ -489,6 +596,13 @@ C-START.
 				    AND		SNST_FEED_4_GRADE IS NULL
 				   )
 		    )
+	      AND (:WS-DELTA-IND = 'N'
+	       OR  EXISTS (SELECT NULL
+			   FROM   STUDENT_NG_STATS
+			   WHERE  SNST_ST_REG_NO    = ST_REG_NO
+			   AND    SNST_INSERT_DATE >= TRUNC(SYSDATE) - 1
+			  )
+		  )
 	UNION
             SELECT  ST_REG_NO,
                     '                                   ',
@@ -691,6 +805,13 @@ C-START.
 			     AND	SNST_FEED_4_GRADE IS NULL
 			    )
 	      )
+		AND (:WS-DELTA-IND = 'N'
+		 OR  EXISTS (SELECT NULL
+			     FROM   STUDENT_NG_STATS
+			     WHERE  SNST_ST_REG_NO    = ST_REG_NO
+			     AND    SNST_INSERT_DATE >= TRUNC(SYSDATE) - 1
+			    )
+		    )
         ORDER BY 1
         END-EXEC.
 *
@@ -804,24 +925,29 @@ CA-START.
               MOVE    DS01-SURNAME(WS01-INDEX)      TO  WS03-SURNAME     
               MOVE    DS01-FORENAMES(WS01-INDEX)    TO  WS03-FORENAMES   
               MOVE    DS01-REG-DATE(WS01-INDEX)     TO  WS03-REG-DATE    
-              MOVE    DS01-QUAL-CODE(WS01-INDEX)    TO  WS03-QUAL-CODE   
-              MOVE    DS01-TITLE(WS01-INDEX)        TO  WS03-TITLE       
-              MOVE    DS01-AWD-DATE(WS01-INDEX)     TO  WS03-AWD-DATE    
-              MOVE    DS01-CENTRE-ID(WS01-INDEX)    TO  WS03-CENTRE-ID   
-              MOVE    DS01-DOB(WS01-INDEX)          TO  WS03-DOB         
-              MOVE    DS01-DOB-YEAR-EST(WS01-INDEX) TO  WS03-DOB-YEAR-EST         
-              MOVE    DS01-GENDER(WS01-INDEX)       TO  WS03-GENDER 
+              MOVE    DS01-QUAL-CODE(WS01-INDEX)    TO  WS03-QUAL-CODE
+              MOVE    DS01-TITLE(WS01-INDEX)        TO  WS03-TITLE
+              MOVE    DS01-AWD-DATE(WS01-INDEX)     TO  WS03-AWD-DATE
+              MOVE    DS01-CENTRE-ID(WS01-INDEX)    TO  WS03-CENTRE-ID
+              MOVE    DS01-DOB(WS01-INDEX)          TO  WS03-DOB
+              MOVE    DS01-DOB-YEAR-EST(WS01-INDEX) TO  WS03-DOB-YEAR-EST
+              MOVE    DS01-GENDER(WS01-INDEX)       TO  WS03-GENDER
               MOVE    DS01-SPECIAL(WS01-INDEX)      TO  WS03-SPECIAL
-    	      MOVE    DS01-ULN(WS01-INDEX)          TO  WS03-ULN   
-    	      MOVE    DS01-RESULT(WS01-INDEX)       TO  WS03-RESULT    
-   	      MOVE    DS01-EDEXCEL-PROG(WS01-INDEX) TO  WS03-EDEXCEL-PROG 
+    	      MOVE    DS01-ULN(WS01-INDEX)          TO  WS03-ULN
+    	      MOVE    DS01-RESULT(WS01-INDEX)       TO  WS03-RESULT
+   	      MOVE    DS01-EDEXCEL-PROG(WS01-INDEX) TO  WS03-EDEXCEL-PROG
    	      MOVE    DS01-SCHEME(WS01-INDEX)       TO  WS03-SCHEME
-    	      MOVE    DS01-EDEXCEL-E(WS01-INDEX)    TO  WS03-EDEXCEL-E            
+    	      MOVE    DS01-EDEXCEL-E(WS01-INDEX)    TO  WS03-EDEXCEL-E
     	      MOVE    DS01-LEVEL(WS01-INDEX)        TO  WS03-LEVEL
-              MOVE    DS01-NCN(WS01-INDEX)          TO  WS03-NCN    
-*                   
+              MOVE    DS01-NCN(WS01-INDEX)          TO  WS03-NCN
+*
 	      MOVE    SPACES             TO  WS03-UNIT-DETAILS
   	      WRITE   DB-DETAIL-RECORD FROM  WS03-DUMMY-RECORD
+*
+	      IF WS03-QUAL-CODE = SPACES
+	      THEN
+	        PERFORM N-WRITE-MISSING-QAN
+	      END-IF
 *
 	      IF BTEC-NG
 	      THEN
@@ -1003,13 +1129,18 @@ EA-START.
             MOVE    DS01-EDEXCEL-E(WS01-INDEX) TO  WS03-EDEXCEL-E      
             MOVE    DS01-LEVEL(WS01-INDEX)     TO  WS03-LEVEL  
             MOVE    DS01-NCN(WS01-INDEX)       TO  WS03-NCN   
-*      
+*
             MOVE    SPACES             TO  WS03-UNIT-DETAILS
   	    WRITE   DG-DETAIL-RECORD FROM  WS03-DUMMY-RECORD
+*
+            IF WS03-QUAL-CODE = SPACES
+            THEN
+              PERFORM N-WRITE-MISSING-QAN
+            END-IF
 *
         END-PERFORM.
-*                                     
-EA-EXIT.                              
+*
+EA-EXIT.
 *                                     
         EXIT.    
 *                     
@@ -1200,9 +1331,14 @@ GA-START.
             MOVE    DS01-LEVEL(WS01-INDEX)     TO  WS03-LEVEL   
             MOVE    DS01-NCN(WS01-INDEX)       TO  WS03-NCN     
 	    MOVE    DS01-ELIG(WS01-INDEX)      TO  WS-ELIG
-*      
+*
             MOVE    SPACES             TO  WS03-UNIT-DETAILS
   	    WRITE   DN-DETAIL-RECORD FROM  WS03-DUMMY-RECORD
+*
+	    IF WS03-QUAL-CODE = SPACES
+	    THEN
+	      PERFORM N-WRITE-MISSING-QAN
+	    END-IF
 *
 	    MOVE 'N' TO WS-REGN-TYPE
 	    PERFORM M-INSERT-ODET
@@ -1259,11 +1395,52 @@ I-START.
 	WRITE TOT-RECORD AFTER 3.
 	MOVE WS-TR-DETAIL TO TOT-RECORD.
 	WRITE TOT-RECORD AFTER 5.
+*
+* EC : reconcile the number of rows this run expected to insert into
+* OFQUAL_DETAILS against the number Oracle actually holds for this
+* run's DAUD sequence.
+*
+        EXEC SQL WHENEVER SQLERROR   GO TO I-060 END-EXEC.
+        EXEC SQL WHENEVER SQLWARNING CONTINUE    END-EXEC.
+        EXEC SQL WHENEVER NOT FOUND  CONTINUE    END-EXEC.
+
+        EXEC SQL
+            SELECT COUNT(*)
+              INTO :WS-ODET-COUNT
+              FROM OFQUAL_DETAILS
+             WHERE ODET_DAUD_ID = :WS-DAUD-SEQUENCE
+        END-EXEC.
+
+	MOVE WS01-ODET-EXPECTED TO WS-TR-ODET-EXPECTED.
+	MOVE WS-ODET-COUNT      TO WS-TR-ODET-ACTUAL.
+	IF WS-ODET-COUNT = WS01-ODET-EXPECTED
+	  MOVE 'RECONCILED'   TO WS-TR-ODET-FLAG
+	ELSE
+	  MOVE 'OUT OF BALANCE' TO WS-TR-ODET-FLAG
+	END-IF.
+	MOVE WS-TR-ODET-LINE TO TOT-RECORD.
+	WRITE TOT-RECORD AFTER 2.
+
+	MOVE WS01-MISSING-QAN-TOTAL TO WS-TR-EXCP-TOTAL.
+	MOVE WS-TR-EXCP-LINE TO TOT-RECORD.
+	WRITE TOT-RECORD AFTER 1.
+
+	MOVE WS01-BTEC-BLOCKING-TOTAL TO WS-TR-BLOCK-TOTAL.
+	MOVE WS-TR-BLOCK-LINE TO TOT-RECORD.
+	WRITE TOT-RECORD AFTER 1.
+
+	GO TO I-070.
+I-060.
+        MOVE 'I-060 : ERROR RECONCILING OFQUAL_DETAILS' TO WS01-ERR-MESSAGE.
+	PERFORM ZZ-ABORT.
+I-070.
 *
         CLOSE   DATA-FILE-B.
         CLOSE   DATA-FILE-G.
         CLOSE   DATA-FILE-N.
 	CLOSE   TOTALS-REP.
+	CLOSE   EXCEPT-REP.
+	CLOSE   BLOCK-REP.
 
 	PERFORM K-MAINTAIN-DAUD.
 I-040.
@@ -1288,6 +1465,11 @@ J-MAINTAIN-SNST SECTION.
 * Insert OR update STUDENT_NG_STATS - If learner already issued a
 * certificate then set grading date to ST_AWARD_ISSUE else to the
 * supplied date parameter.
+* EC2164 - SNST_INSERT_DATE is also refreshed on the UPDATE branch, not
+* just stamped at INSERT time, since it is the column the delta-mode
+* filter (WS-DELTA-IND) checks to decide whether a student's row was
+* touched today - without this a learner whose grade changes on an
+* existing row would never be picked up by a delta-mode run.
 **********************************************************************
 J-START.
 
@@ -1297,8 +1479,9 @@ J-START.
 
         EXEC SQL
 		UPDATE 	STUDENT_NG_STATS
-		SET	SNST_FEED_4_GRADE = :WS-RESULT
-		WHERE	SNST_ST_REG_NO	  = :WS-CANDIDATE	
+		SET	SNST_FEED_4_GRADE = :WS-RESULT,
+			SNST_INSERT_DATE  = SYSDATE
+		WHERE	SNST_ST_REG_NO	  = :WS-CANDIDATE
         END-EXEC.
 
         EXEC SQL WHENEVER SQLERROR	GO TO J-060 END-EXEC.
@@ -1345,19 +1528,39 @@ K-START.
 
 	IF START-OF-RUN
 	THEN
-          EXEC SQL
-	    SELECT DAUD_SEQ.NEXTVAL
-	    INTO   :WS-DAUD-SEQUENCE
-	    FROM   DUAL			
-          END-EXEC
+	  IF WS-RESTART-DAUD NOT = ZERO
+	  THEN
+	    MOVE WS-RESTART-DAUD TO WS-DAUD-SEQUENCE
+* EC2164 - seed the expected OFQUAL_DETAILS count with the rows the
+* earlier invocation(s) already inserted under this DAUD_SEQUENCE, so
+* the I-TERMINATE reconciliation covers the whole logical run rather
+* than just the phase(s) this invocation actually processes.
+	    EXEC SQL
+	      SELECT COUNT(*)
+	      INTO   :WS-ODET-EXPECTED-SEED
+	      FROM   OFQUAL_DETAILS
+	      WHERE  ODET_DAUD_ID = :WS-DAUD-SEQUENCE
+	    END-EXEC
+	    MOVE WS-ODET-EXPECTED-SEED TO WS01-ODET-EXPECTED
+	  ELSE
+            EXEC SQL
+	      SELECT DAUD_SEQ.NEXTVAL
+	      INTO   :WS-DAUD-SEQUENCE
+	      FROM   DUAL
+            END-EXEC
+	  END-IF
 	END-IF.
 
         EXEC SQL WHENEVER SQLERROR	GO TO K-050 END-EXEC.
         EXEC SQL WHENEVER SQLWARNING	CONTINUE    END-EXEC.
         EXEC SQL WHENEVER NOT FOUND	CONTINUE    END-EXEC.
 
+* EC2164 - a resumed run already has its DATAFEED_AUDITS header row
+* from the original invocation; only insert a new one when starting
+* from scratch.
 	IF START-OF-RUN
-	THEN 
+	AND WS-RESTART-DAUD = ZERO
+	THEN
           EXEC SQL
 		INSERT INTO DATAFEED_AUDITS
 		(DAUD_SEQUENCE,
@@ -1387,8 +1590,8 @@ K-START.
 		 TO_DATE(:WS-NG-GRADING-DATE,'DDMMYYYY'),
 		 :WS-START-DATE,
 		 :WS-END-DATE,
-		 NULL,
-		 NULL
+		 TO_DATE(:WS-START-DATE,'DD-MON-RRRR'),
+		 TO_DATE(:WS-END-DATE,'DD-MON-RRRR')
 		)
           END-EXEC
 
@@ -1459,6 +1662,7 @@ L-START.
  	  MOVE 'Y' TO WS-BLOCK-IND
 *	  DISPLAY "    " WS-CANDIDATE
           ADD 1 TO WS01-BTEC-BLOCKING-TOTAL
+	  PERFORM O-WRITE-BLOCKED-DETAIL
 	END-IF
 
 	GO TO L-EXIT.
@@ -1479,6 +1683,8 @@ M-START.
         EXEC SQL WHENEVER SQLWARNING	CONTINUE    END-EXEC.
         EXEC SQL WHENEVER NOT FOUND	CONTINUE    END-EXEC.
 
+	ADD 1 TO WS01-ODET-EXPECTED
+
 	IF WS-REGN-TYPE = 'B'
 	THEN
           EXEC SQL
@@ -1545,6 +1751,42 @@ M-050.
 M-EXIT.
         EXIT.
 *
+N-WRITE-MISSING-QAN SECTION.
+**********************************************************************
+* Exception report detail for a learner output without a QAN/QCA
+* code - these would otherwise be silently accepted by OFQUAL.
+**********************************************************************
+N-START.
+
+	MOVE SPACES		    TO  WS-EXCEPT-DETAIL.
+	MOVE WS03-CAND-ID	    TO  WS-EX-CAND-ID.
+	MOVE WS03-EDEXCEL-PROG      TO  WS-EX-COURSE.
+	MOVE WS03-CENTRE-ID	    TO  WS-EX-CENTRE.
+	WRITE EXCEPT-RECORD FROM  WS-EXCEPT-DETAIL.
+
+	ADD 1 TO WS01-MISSING-QAN-TOTAL.
+
+N-EXIT.
+	EXIT.
+*
+O-WRITE-BLOCKED-DETAIL SECTION.
+**********************************************************************
+* Detail report line for each BTEC NG learner excluded from the feed
+* because PK_OSCA1.PR_Q_CERT_STATUS returned a blocking status.
+**********************************************************************
+O-START.
+
+	MOVE SPACES		TO  WS-BLOCKED-DETAIL.
+	MOVE WS-CANDIDATE	TO  WS-BL-CAND-ID.
+	MOVE WS-STATUS		TO  WS-BL-STATUS.
+	MOVE DS01-CENTRE-ID(WS01-INDEX)
+				TO  WS-BL-CENTRE.
+	MOVE WS-MESSAGE		TO  WS-BL-MESSAGE.
+	WRITE BLOCK-RECORD FROM  WS-BLOCKED-DETAIL.
+
+O-EXIT.
+	EXIT.
+*
 ZZ-ABORT SECTION.
 **********************************************************************
 *
