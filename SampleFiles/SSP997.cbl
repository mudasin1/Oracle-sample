@@ -0,0 +1,347 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.   SSP997.
+AUTHOR.       P J WREN.
+DATE-WRITTEN. 08-AUG-2026.
+********************************************************************************
+*
+*	OFQUAL QUARTERLY SUMMARY REPORT
+*
+********************************************************************************
+*
+*       SSP997 - Companion report to SSP996.  Reads the OFQUAL_DETAILS
+*		table (populated by SSP996 as it builds the quarterly OFQUAL
+*		data feed) and produces a summary, by registration type,
+*		BTEC NG indicator, course and grade, of the rows fed to
+*		OFQUAL for a given run.
+*
+*		With no override supplied, the most recently completed
+*		SSP996 run (DATAFEED_AUDITS module SSD996, DAUD_END not
+*		null) is summarised.
+*
+* 08-Aug-2026	PJW	Program written.
+**********************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. VAX-11.
+OBJECT-COMPUTER. VAX-11.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT  SUMM-REP    ASSIGN SSP997TOT.
+*
+DATA DIVISION.
+FILE SECTION.
+*
+FD  SUMM-REP
+    LABEL RECORDS STANDARD.
+01  SUMM-RECORD                   PIC X(132).
+*
+WORKING-STORAGE SECTION.
+*
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+*
+01  DS02-SUMMARY-DETAILS.
+    03  DS02-REG-TYPE              PIC  X(01) OCCURS 200.
+    03  DS02-BTEC-NG               PIC  X(01) OCCURS 200.
+    03  DS02-COURSE                PIC  X(12) OCCURS 200.
+    03  DS02-GRADE                 PIC  X(03) OCCURS 200.
+    03  DS02-STUDENT-COUNT         PIC S9(09) COMP OCCURS 200.
+*
+01  WS-DAUD-SEQUENCE-PARM	  PIC  X(09).
+01  WS-DAUD-SEQUENCE		  PIC S9(09) COMP.
+01  WS-RUN-DATE			  PIC  X(11).
+*
+01  DS03-LOGIN.
+    03  DS03-USERNAME             PIC  X(04) VALUE "ABCD".
+    03  DS03-PASSWORD             PIC  X(04) VALUE "ABCD".
+*
+        EXEC SQL END DECLARE SECTION END-EXEC.
+*
+        EXEC SQL INCLUDE SQLCA END-EXEC.
+*
+01      WS01-GENERAL-STORAGE.
+    03  WS01-ERR-MESSAGE           PIC  X(80).
+    03  WS01-EOF-IND               PIC  X(01).
+        88  WS01-EOF                          VALUE "Y".
+    03  WS01-ROWS-TOTAL            PIC S9(09) COMP.
+    03  WS01-ROWS-THIS-FETCH       PIC S9(09) COMP.
+    03  WS01-GRAND-TOTAL           PIC S9(09) COMP.
+    03  WS01-INDEX                 PIC S9(09) COMP.
+    03  WS01-ABORT                 PIC  9(09) COMP VALUE 4.
+*
+01  WS-SUMMARY-REPORT.
+    03 WS-SR-HEAD-1.
+        05 FILLER		PIC X(11) VALUE 'Run Date :'.
+	05 WS-SR-H1-RUN-DATE	PIC X(11).
+	05 FILLER		PIC X(77) VALUE SPACES.
+	05 FILLER		PIC X(6)  VALUE 'SSP997'.
+    03 WS-SR-HEAD-2.
+	05 FILLER		PIC X(40) VALUE SPACES.
+	05 FILLER		PIC X(34) VALUE
+	  'OFQUAL Quarterly Summary Report'.
+	05 FILLER		PIC X(58) VALUE SPACES.
+    03 WS-SR-HEAD-3.
+	05 FILLER		PIC X(40) VALUE SPACES.
+	05 FILLER		PIC X(18) VALUE 'DAUD SEQUENCE : '.
+	05 WS-SR-H3-DAUD	PIC Z(8)9.
+    03 WS-SR-COL-HEAD.
+	05 FILLER		PIC X(3)  VALUE SPACES.
+	05 FILLER		PIC X(4)  VALUE 'TYPE'.
+	05 FILLER		PIC X(3)  VALUE SPACES.
+	05 FILLER		PIC X(2)  VALUE 'NG'.
+	05 FILLER		PIC X(3)  VALUE SPACES.
+	05 FILLER		PIC X(12) VALUE 'COURSE'.
+	05 FILLER		PIC X(6)  VALUE SPACES.
+	05 FILLER		PIC X(5)  VALUE 'GRADE'.
+	05 FILLER		PIC X(6)  VALUE SPACES.
+	05 FILLER		PIC X(5)  VALUE 'COUNT'.
+    03 WS-SR-DETAIL.
+	05 FILLER		PIC X(3)  VALUE SPACES.
+	05 WS-SR-D-REG-TYPE	PIC X(4).
+	05 FILLER		PIC X(3)  VALUE SPACES.
+	05 WS-SR-D-BTEC-NG	PIC X(2).
+	05 FILLER		PIC X(3)  VALUE SPACES.
+	05 WS-SR-D-COURSE	PIC X(12).
+	05 FILLER		PIC X(6)  VALUE SPACES.
+	05 WS-SR-D-GRADE	PIC X(5).
+	05 FILLER		PIC X(6)  VALUE SPACES.
+	05 WS-SR-D-COUNT	PIC Z(4)9.
+    03 WS-SR-GRAND-TOTAL.
+	05 FILLER		PIC X(3)  VALUE SPACES.
+	05 FILLER		PIC X(25) VALUE 'TOTAL ROWS FED TO OFQUAL:'.
+	05 WS-SR-GT-COUNT	PIC Z(7)9.
+*
+PROCEDURE DIVISION.
+MAIN SECTION.
+**********************************************************************
+*
+*       Main control section.
+*
+**********************************************************************
+MAIN-START.
+*
+        PERFORM A-INITIALISE.
+
+        MOVE    ZERO               TO  WS01-ROWS-TOTAL.
+        MOVE    ZERO               TO  WS01-GRAND-TOTAL.
+        MOVE   "N"                 TO  WS01-EOF-IND.
+        PERFORM B-PROCESS-SUMMARY.
+
+        PERFORM C-TERMINATE.
+*
+MAIN-EXIT.
+*
+        STOP RUN.
+*
+A-INITIALISE SECTION.
+**********************************************************************
+*
+*       Open the file.
+*       Log on to Oracle.
+*       Work out which SSP996 run is to be summarised.
+*
+**********************************************************************
+A-START.
+*
+    	ACCEPT WS-DAUD-SEQUENCE-PARM.
+*
+        DISPLAY "PARAMETERS".
+        DISPLAY WS-DAUD-SEQUENCE-PARM.
+*
+        OPEN    OUTPUT  SUMM-REP.
+*
+        EXEC SQL WHENEVER SQLERROR GO TO   ZZ-ABORT END-EXEC.
+*
+        MOVE   "ERROR CONNECTING TO DATABASE"
+                                   TO  WS01-ERR-MESSAGE.
+        EXEC SQL
+                CONNECT :DS03-USERNAME
+                IDENTIFIED BY :DS03-PASSWORD
+        END-EXEC.
+*
+	EXEC SQL
+            SELECT TO_CHAR(SYSDATE,'DD-MON-YYYY')
+              INTO WS-RUN-DATE
+              FROM DUAL
+	END-EXEC.
+*
+	IF WS-DAUD-SEQUENCE-PARM IS NUMERIC
+	AND WS-DAUD-SEQUENCE-PARM NOT = ZERO
+	THEN
+	  MOVE WS-DAUD-SEQUENCE-PARM TO WS-DAUD-SEQUENCE
+	ELSE
+          MOVE   "ERROR LOCATING LATEST SSP996 RUN"
+                                     TO  WS01-ERR-MESSAGE
+	  EXEC SQL
+	    SELECT MAX(DAUD_SEQUENCE)
+	      INTO :WS-DAUD-SEQUENCE
+	      FROM DATAFEED_AUDITS
+	     WHERE DAUD_MODULE = 'SSD996'
+	       AND DAUD_END IS NOT NULL
+	  END-EXEC
+	END-IF.
+*
+	MOVE WS-RUN-DATE TO WS-SR-H1-RUN-DATE.
+	MOVE WS-SR-HEAD-1 TO SUMM-RECORD.
+	WRITE SUMM-RECORD AFTER PAGE.
+	MOVE WS-SR-HEAD-2 TO SUMM-RECORD.
+	WRITE SUMM-RECORD AFTER 2.
+	MOVE WS-DAUD-SEQUENCE TO WS-SR-H3-DAUD.
+	MOVE WS-SR-HEAD-3 TO SUMM-RECORD.
+	WRITE SUMM-RECORD AFTER 2.
+	MOVE WS-SR-COL-HEAD TO SUMM-RECORD.
+	WRITE SUMM-RECORD AFTER 2.
+*
+A-EXIT.
+*
+        EXIT.
+*
+B-PROCESS-SUMMARY SECTION.
+**********************************************************************
+*
+*       Summarise OFQUAL_DETAILS for the chosen run.
+*
+**********************************************************************
+B-START.
+*
+        EXEC SQL
+            DECLARE GET_SUMMARY CURSOR FOR
+            SELECT  ODET_REG_TYPE,
+                    ODET_BTEC_NG,
+                    ODET_COURSE,
+                    ODET_OFQUAL_GRADE,
+                    COUNT(*)
+              FROM  OFQUAL_DETAILS
+             WHERE  ODET_DAUD_ID = :WS-DAUD-SEQUENCE
+             GROUP BY ODET_REG_TYPE, ODET_BTEC_NG, ODET_COURSE,
+                      ODET_OFQUAL_GRADE
+             ORDER BY 1, 2, 3, 4
+        END-EXEC.
+*
+        MOVE   "B: ERROR OPENING SUMMARY CURSOR"
+                                   TO  WS01-ERR-MESSAGE.
+*
+        EXEC SQL
+            OPEN    GET_SUMMARY
+        END-EXEC.
+*
+        PERFORM BA-FETCH-SUMMARY
+          UNTIL WS01-EOF.
+*
+        MOVE   "B: ERROR CLOSING SUMMARY CURSOR"
+                                   TO  WS01-ERR-MESSAGE.
+*
+        EXEC SQL
+            CLOSE   GET_SUMMARY
+        END-EXEC.
+*
+B-EXIT.
+*
+        EXIT.
+*
+BA-FETCH-SUMMARY SECTION.
+**********************************************************************
+*
+*       Get a set of summary rows and report them.
+*
+**********************************************************************
+BA-START.
+*
+        MOVE   "BA: ERROR FETCHING SUMMARY ROWS"
+                                   TO  WS01-ERR-MESSAGE.
+        EXEC SQL
+            FETCH   GET_SUMMARY
+             INTO  :DS02-REG-TYPE,
+                   :DS02-BTEC-NG,
+                   :DS02-COURSE,
+                   :DS02-GRADE,
+                   :DS02-STUDENT-COUNT
+        END-EXEC.
+*
+        IF  SQLCODE IS POSITIVE THEN
+            SET     WS01-EOF       TO  TRUE
+        END-IF.
+        SUBTRACT WS01-ROWS-TOTAL FROM  SQLERRD(3)
+                               GIVING  WS01-ROWS-THIS-FETCH.
+        MOVE    SQLERRD(3)         TO  WS01-ROWS-TOTAL.
+*
+        PERFORM
+          VARYING WS01-INDEX
+          FROM 1 BY 1
+          UNTIL WS01-INDEX > WS01-ROWS-THIS-FETCH
+
+            MOVE    DS02-REG-TYPE(WS01-INDEX)      TO  WS-SR-D-REG-TYPE
+            MOVE    DS02-BTEC-NG(WS01-INDEX)       TO  WS-SR-D-BTEC-NG
+            MOVE    DS02-COURSE(WS01-INDEX)        TO  WS-SR-D-COURSE
+            MOVE    DS02-GRADE(WS01-INDEX)         TO  WS-SR-D-GRADE
+            MOVE    DS02-STUDENT-COUNT(WS01-INDEX) TO  WS-SR-D-COUNT
+
+            MOVE    WS-SR-DETAIL                   TO  SUMM-RECORD
+            WRITE   SUMM-RECORD
+
+            ADD     DS02-STUDENT-COUNT(WS01-INDEX) TO  WS01-GRAND-TOTAL
+        END-PERFORM.
+*
+BA-EXIT.
+*
+        EXIT.
+*
+C-TERMINATE SECTION.
+**********************************************************************
+*
+*       Finish off and say goodbye.
+*
+**********************************************************************
+C-START.
+*
+        MOVE    WS01-GRAND-TOTAL                TO  WS-SR-GT-COUNT.
+        MOVE    WS-SR-GRAND-TOTAL               TO  SUMM-RECORD.
+        WRITE   SUMM-RECORD.
+*
+        CLOSE   SUMM-REP.
+*
+        EXEC SQL WHENEVER SQLERROR   GO TO C-050 END-EXEC.
+*
+        EXEC SQL COMMIT WORK                     END-EXEC.
+*
+        GO TO C-100.
+C-050.
+        MOVE 'COMMIT WORK FAILED' TO WS01-ERR-MESSAGE.
+        PERFORM ZZ-ABORT.
+C-100.
+*
+        DISPLAY "SSP997 - SUCCESSFULLY COMPLETED".
+*
+C-EXIT.
+*
+        EXIT.
+*
+ZZ-ABORT SECTION.
+**********************************************************************
+*
+*       Report error and expire.
+*
+**********************************************************************
+ZZ-START.
+*
+        DISPLAY "SSP997 ERROR".
+        DISPLAY WS01-ERR-MESSAGE.
+
+        IF  SQLCODE IS NOT ZERO THEN
+            DISPLAY SQLERRMC
+        END-IF.
+
+        EXEC SQL WHENEVER SQLERROR   GO TO ZZ-050 END-EXEC.
+
+        EXEC SQL ROLLBACK WORK                    END-EXEC.
+
+        GO TO ZZ-EXIT.
+
+ZZ-050.
+        MOVE 'FAILED DURING PROGRAM ABORT' TO WS01-ERR-MESSAGE.
+
+        CALL   "SYS$EXIT"
+          USING BY VALUE WS01-ABORT.
+*
+ZZ-EXIT.
+*
+        STOP RUN.
