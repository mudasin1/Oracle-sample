@@ -18,7 +18,8 @@ DATE-WRITTEN.
 *          |          | /QUEUE=FIFTH.                                        *
 ******************************************************************************
 * 09/05/08	MP	Ignore deleted students
-* 21/10/13     CAG 	WI1229 - AMR blocks.       
+* 21/10/13     CAG 	WI1229 - AMR blocks.
+* 08/08/26     PJW 	Added optional CSV extract of the claim blocks listing.
 ******************************************************************************
 /
 ENVIRONMENT DIVISION.
@@ -31,17 +32,27 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 	SELECT PRINT-FILE	ASSIGN PRINTER.
 	SELECT LABELS-FILE	ASSIGN LABELS1.
+	SELECT CSV-FILE		ASSIGN CSVFILE1.
+	SELECT CENTRE-FILE	ASSIGN TO WS-CENTRE-FILENAME.
 /
 DATA DIVISION.
 FILE SECTION.
 *
 FD	PRINT-FILE.
 01	PRINT-REC.
-	03  FILLER				PIC X(132).
+	03  FILLER				PIC X(142).
 *
 FD	LABELS-FILE.
 01	LABELS-REC.
 	03  L-CENTRE-NO				PIC X(06).
+*
+FD	CSV-FILE.
+01	CSV-REC.
+	03  FILLER				PIC X(250).
+*
+FD	CENTRE-FILE.
+01	CENTRE-REC.
+	03  FILLER				PIC X(142).
 /
 WORKING-STORAGE SECTION.
 *
@@ -68,8 +79,10 @@ WORKING-STORAGE SECTION.
 01	WS-NPP-NAME                     PIC X(40).
 01	WS-REASON                       PIC X(25).
 01	WS-CLAIM-TYPE                   PIC X(8). 
-01	WS-CLAIM-DATE                   PIC X(9). 
+01	WS-CLAIM-DATE                   PIC X(9).
 01	WS-REASON-CODE                  PIC X(1).
+01	WS-CENTRE-FILTER                PIC X(6).
+01	WS-BLOCK-AGE-DAYS                PIC S9(5).
 *
 	EXEC SQL
 		END DECLARE SECTION
@@ -109,6 +122,44 @@ WORKING-STORAGE SECTION.
 		05  WS-MONTH		PIC XX.
 		05  WS-DAY		PIC XX.
 	03  WS-CURRENT-DATE		PIC X(21).
+*
+	03  WS-CSV-REQD		PIC X(1).
+	03  WS-SPLIT-REQD		PIC X(1).
+	03  WS-CENTRE-FILE-STATUS	PIC X(1) VALUE 'N'.
+		88 CENTRE-FILE-OPEN	VALUE 'Y'.
+	03  WS-CENTRE-FILENAME		PIC X(14).
+*
+	03  WS-AGE-THRESHOLD		PIC S999 COMP-3 VALUE 30.
+*
+	03  WS-TOT-CENTRES		PIC 9(4) COMP VALUE 0.
+	03  WS-TOT-STUDENTS		PIC 9(6) COMP VALUE 0.
+	03  WS-TOT-REASON-1		PIC 9(6) COMP VALUE 0.
+	03  WS-TOT-REASON-2		PIC 9(6) COMP VALUE 0.
+	03  WS-TOT-REASON-4		PIC 9(6) COMP VALUE 0.
+	03  WS-TOT-REASON-5		PIC 9(6) COMP VALUE 0.
+	03  WS-TOT-REASON-6		PIC 9(6) COMP VALUE 0.
+	03  WS-TOT-REASON-9		PIC 9(6) COMP VALUE 0.
+	03  WS-CENTRE-SEEN-COUNT	PIC 9(4) COMP VALUE 0.
+	03  WS-CENTRE-SEEN-TABLE.
+		05  WS-CENTRE-SEEN	PIC X(6) OCCURS 2000 TIMES
+					INDEXED BY WS-CS-IDX.
+	03  WS-CENTRE-FOUND-SW		PIC X(1).
+		88 CENTRE-ALREADY-SEEN	VALUE 'Y'.
+	03  WS-CENTRE-TAB-OVFL-SW	PIC X(1) VALUE 'N'.
+		88 CENTRE-TAB-OVERFLOWED VALUE 'Y'.
+*
+*    THIS TABLE TRACKS DISTINCT CENTRES SEPARATELY FROM THE TOTALS
+*    TABLE ABOVE, SOLELY TO DRIVE THE APPEND-OR-OVERWRITE DECISION IN
+*    ZE-SWITCH-CENTRE-FILE.  KEEPING IT INDEPENDENT MEANS AN OVERFLOW
+*    OF THE TOTALS TABLE CAN NEVER CAUSE A CENTRE'S SPLIT OUTPUT FILE
+*    TO BE WRONGLY REOPENED FOR OUTPUT (AND SO TRUNCATED) INSTEAD OF
+*    EXTEND.
+	03  WS-CENTRE-FILE-SEEN-COUNT	PIC 9(4) COMP VALUE 0.
+	03  WS-CENTRE-FILE-SEEN-TABLE.
+		05  WS-CENTRE-FILE-SEEN PIC X(6) OCCURS 2000 TIMES
+					INDEXED BY WS-CFS-IDX.
+	03  WS-CENTRE-FILE-FOUND-SW	PIC X(1).
+		88 CENTRE-FILE-ALREADY-SEEN VALUE 'Y'.
 /
 01	WS-REPORT-LINES.
 *
@@ -155,8 +206,12 @@ WORKING-STORAGE SECTION.
 		05  FILLER			PIC X(7)  VALUE 'EV NO.'.   
 		05  FILLER			PIC X(26) VALUE 'EV NAME'.   
 		05  FILLER			PIC X(24) VALUE 'REASON'.   
-		05  FILLER			PIC X(9)  VALUE 'CLAIM'.   
-		05  FILLER			PIC X(10) VALUE 'CLAIM DATE'.   
+		05  FILLER			PIC X(9)  VALUE 'CLAIM'.
+		05  FILLER			PIC X(10) VALUE 'CLAIM DATE'.
+                05  FILLER                      PIC X     VALUE SPACE.
+                05  FILLER                      PIC X(4)  VALUE 'AGE'.
+                05  FILLER                      PIC X     VALUE SPACE.
+                05  FILLER                      PIC X(4)  VALUE SPACES.
 *
 	03  WS-LINE-6.
 		05  FILLER			PIC X(7)  VALUE ALL '-'.
@@ -173,22 +228,30 @@ WORKING-STORAGE SECTION.
                 05  FILLER                      PIC X     VALUE SPACE.
 		05  FILLER			PIC X(8)  VALUE ALL '-'.
                 05  FILLER                      PIC X     VALUE SPACE.
-		05  FILLER			PIC X(10) VALUE ALL '-'.  
+		05  FILLER			PIC X(10) VALUE ALL '-'.
+                05  FILLER                      PIC X     VALUE SPACE.
+                05  FILLER                      PIC X(4)  VALUE ALL '-'.
+                05  FILLER                      PIC X     VALUE SPACE.
+                05  FILLER                      PIC X(4)  VALUE ALL '-'.
 *
 	03  WS-LINE-7.
-		05  WS-R-REG-NO			PIC X(7).                 
-                05  FILLER                      PIC X.                    
-		05  WS-R-NAME-UCAS-REF		PIC X(47).                
-                05  FILLER                      PIC X.                    
+		05  WS-R-REG-NO			PIC X(7).
+                05  FILLER                      PIC X.
+		05  WS-R-NAME-UCAS-REF		PIC X(47).
+                05  FILLER                      PIC X.
 		05  WS-R-NPP-ID			PIC 9(6) BLANK WHEN ZERO.
-                05  FILLER                      PIC X.                    
-		05  WS-R-NPP-NAME		PIC X(25).                
-                05  FILLER                      PIC X.                    
-		05  WS-R-REASON   		PIC X(23).                
-                05  FILLER                      PIC X.                    
-		05  WS-R-CLAIM-TYPE		PIC X(8).                 
-                05  FILLER                      PIC X.                    
-		05  WS-R-CLAIM-DATE		PIC X(10).                
+                05  FILLER                      PIC X.
+		05  WS-R-NPP-NAME		PIC X(25).
+                05  FILLER                      PIC X.
+		05  WS-R-REASON   		PIC X(23).
+                05  FILLER                      PIC X.
+		05  WS-R-CLAIM-TYPE		PIC X(8).
+                05  FILLER                      PIC X.
+		05  WS-R-CLAIM-DATE		PIC X(10).
+                05  FILLER                      PIC X.
+                05  WS-R-BLOCK-AGE              PIC ZZZ9.
+                05  FILLER                      PIC X.
+                05  WS-R-AGED-FLAG              PIC X(4).
 *
 	03  WS-LINE-8A.
 		05  FILLER			PIC X(16)  VALUE SPACES.
@@ -242,6 +305,29 @@ WORKING-STORAGE SECTION.
 		05  FILLER          		PIC X(50) VALUE
                     "ation and advice.                                 ".
 		05  FILLER			PIC X(16) VALUE SPACES.
+*
+	03  WS-LINE-9A.
+		05  FILLER			PIC X(16) VALUE SPACES.
+		05  FILLER			PIC X(40) VALUE
+                    "AWARDS RUN BLOCKS - SUMMARY TOTALS".
+*
+	03  WS-LINE-9B.
+		05  FILLER			PIC X(16) VALUE SPACES.
+		05  FILLER			PIC X(30) VALUE
+                    "TOTAL CENTRES BLOCKED.......".
+		05  WS-T-CENTRES		PIC ZZZ9.
+*
+	03  WS-LINE-9C.
+		05  FILLER			PIC X(16) VALUE SPACES.
+		05  FILLER			PIC X(30) VALUE
+                    "TOTAL STUDENTS BLOCKED......".
+		05  WS-T-STUDENTS		PIC ZZZZZ9.
+*
+	03  WS-LINE-9D.
+		05  FILLER			PIC X(16) VALUE SPACES.
+		05  WS-T-REASON-DESC		PIC X(30).
+		05  WS-T-REASON-COUNT		PIC ZZZZZ9.
+*
 /
 PROCEDURE DIVISION.
 *
@@ -319,6 +405,47 @@ A-010.
 	       DISPLAY "******************************************************"
 	       STOP RUN
 	END-IF.
+*
+* ACCEPT AN OPTIONAL SINGLE CENTRE NUMBER TO RESTRICT THE LISTING TO.
+* SPACES (THE DEFAULT) MEANS ALL CENTRES, AS BEFORE.
+*
+	ACCEPT WS-CENTRE-FILTER.
+*
+* ACCEPT WHETHER A COMMA-DELIMITED CSV EXTRACT OF THE LISTING IS ALSO
+* REQUIRED, AND WHETHER THE LISTING SHOULD ADDITIONALLY BE SPLIT INTO
+* ONE OUTPUT FILE PER CENTRE.
+*
+	ACCEPT WS-CSV-REQD.
+
+	IF WS-CSV-REQD NOT EQUAL "Y" AND WS-CSV-REQD NOT = "N"
+        THEN
+	       DISPLAY "******************************************************"
+	       DISPLAY "******************************************************"
+	       DISPLAY "*****                                            *****"
+	       DISPLAY "*****  PROGRAM STP295:                           *****"
+	       DISPLAY "*****  ERROR INVALID CSV REQUIRED PARAMETER      *****"
+	       DISPLAY "*****  MUST BE 'Y'es or 'N'o                     *****"
+	       DISPLAY "*****                                            *****"
+	       DISPLAY "******************************************************"
+	       DISPLAY "******************************************************"
+	       STOP RUN
+	END-IF.
+*
+	ACCEPT WS-SPLIT-REQD.
+
+	IF WS-SPLIT-REQD NOT EQUAL "Y" AND WS-SPLIT-REQD NOT = "N"
+        THEN
+	       DISPLAY "******************************************************"
+	       DISPLAY "******************************************************"
+	       DISPLAY "*****                                            *****"
+	       DISPLAY "*****  PROGRAM STP295:                           *****"
+	       DISPLAY "*****  ERROR INVALID SPLIT-BY-CENTRE PARAMETER   *****"
+	       DISPLAY "*****  MUST BE 'Y'es or 'N'o                     *****"
+	       DISPLAY "*****                                            *****"
+	       DISPLAY "******************************************************"
+	       DISPLAY "******************************************************"
+	       STOP RUN
+	END-IF.
 *
 	PERFORM B-INITIALIZE.
 *
@@ -421,7 +548,8 @@ BA-010.
                              ,'UNKNOWN'
                              ),
 		       to_char(trunc(barb_date),'DD-MON-YY'),
-                       barb_reason_code
+                       barb_reason_code,
+                       trunc(sysdate) - trunc(barb_date)
 		 from  students
 		      ,centres
 		      ,npps
@@ -450,6 +578,9 @@ BA-010.
                    or  barb_report_ind           = 'Y'
                       )
 		  and st_delete is null
+                  and (:ws-centre-filter          = ' '
+                   or  st_centre_id               = :ws-centre-filter
+                      )
 		group by st_centre_id
 		        ,cn_centre_name
 		        ,nvl(st_course_id,nvl(st_nvq_registered_id
@@ -511,6 +642,11 @@ BB-010.
         THEN
    	  OPEN OUTPUT LABELS-FILE
         END-IF.
+*
+        IF WS-CSV-REQD = 'Y'
+        THEN
+          OPEN OUTPUT CSV-FILE
+        END-IF.
 *
 BB-999.
 *
@@ -591,6 +727,8 @@ D-010.
         THEN
             PERFORM ZC-PAGE-FOOTER
         END-IF.
+*
+        PERFORM ZD-TOTALS-FOOTER.
 *
 D-999.
 *
@@ -609,6 +747,11 @@ DA-010.
            MOVE WS-CENTRE-NO TO L-CENTRE-NO
            WRITE LABELS-REC
         END-IF.
+*
+        IF WS-SPLIT-REQD = 'Y' AND WS-CENTRE-NO NOT EQUAL WS-OLD-CENTRE-NO
+        THEN
+           PERFORM ZE-SWITCH-CENTRE-FILE
+        END-IF.
 *
         IF WS-SORT-ORDER = 'C'
         THEN
@@ -689,6 +832,16 @@ DAAA-010.
         MOVE WS-REASON        TO WS-R-REASON.
         MOVE WS-CLAIM-TYPE    TO WS-R-CLAIM-TYPE.
         MOVE WS-CLAIM-DATE    TO WS-R-CLAIM-DATE.
+        MOVE WS-BLOCK-AGE-DAYS TO WS-R-BLOCK-AGE.
+*
+        IF WS-BLOCK-AGE-DAYS > WS-AGE-THRESHOLD
+        THEN
+          MOVE 'AGED' TO WS-R-AGED-FLAG
+        ELSE
+          MOVE SPACES TO WS-R-AGED-FLAG
+        END-IF.
+*
+        PERFORM ZT-TRACK-TOTALS.
 *
         IF WS-LINECOUNT > 51 - WS-LINES-FOR-FOOTER
         THEN
@@ -699,6 +852,16 @@ DAAA-010.
 	MOVE WS-LINE-7 TO PRINT-REC.
 	WRITE PRINT-REC.
 	ADD 1 TO WS-LINECOUNT.
+*
+        IF WS-SPLIT-REQD = 'Y'
+        THEN
+          PERFORM ZW-ECHO-CENTRE-FILE
+        END-IF.
+*
+        IF WS-CSV-REQD = 'Y'
+        THEN
+          PERFORM ZV-WRITE-CSV-LINE
+        END-IF.
 *
 DAAA-100.
 *
@@ -782,6 +945,16 @@ F-100.
         THEN
 	  CLOSE LABELS-FILE
         END-IF.
+*
+        IF WS-CSV-REQD = 'Y'
+        THEN
+          CLOSE CSV-FILE
+        END-IF.
+*
+        IF CENTRE-FILE-OPEN
+        THEN
+          CLOSE CENTRE-FILE
+        END-IF.
 *
 F-999.
 *
@@ -806,7 +979,8 @@ XA-010.
                         WS-NPP-NAME,
                         WS-REASON,
                         WS-CLAIM-TYPE,
-                        WS-CLAIM-DATE.
+                        WS-CLAIM-DATE,
+                        WS-BLOCK-AGE-DAYS.
 *
 	EXEC SQL
 		WHENEVER SQLERROR
@@ -836,7 +1010,8 @@ XA-010.
                                 :WS-REASON,
                                 :WS-CLAIM-TYPE,
                                 :WS-CLAIM-DATE,
-                                :WS-REASON-CODE
+                                :WS-REASON-CODE,
+                                :WS-BLOCK-AGE-DAYS
 	END-EXEC.
 *
 	GO TO XA-999.
@@ -866,6 +1041,7 @@ ZA-010.
         IF WS-SORT-ORDER = 'C' AND WS-LINECOUNT > 0
         THEN
             PERFORM ZC-PAGE-FOOTER
+            IF WS-SPLIT-REQD = 'Y' THEN PERFORM ZW-ECHO-CENTRE-FILE END-IF
         END-IF.
 *
 	ADD +1 TO WS-PAGE-COUNT.
@@ -873,9 +1049,11 @@ ZA-010.
 *
 	MOVE WS-LINE-1 TO PRINT-REC.
 	WRITE PRINT-REC AFTER PAGE.
+        IF WS-SPLIT-REQD = 'Y' THEN PERFORM ZW-ECHO-CENTRE-FILE END-IF.
 *
 	MOVE WS-LINE-1B TO PRINT-REC.
 	WRITE PRINT-REC.
+        IF WS-SPLIT-REQD = 'Y' THEN PERFORM ZW-ECHO-CENTRE-FILE END-IF.
         MOVE 2 TO WS-LINECOUNT.
 *
         PERFORM ZAA-CENTRE-HEADINGS.
@@ -897,6 +1075,7 @@ ZAA-010.
 *
 	MOVE WS-LINE-2 TO PRINT-REC.
 	WRITE PRINT-REC AFTER 2.
+        IF WS-SPLIT-REQD = 'Y' THEN PERFORM ZW-ECHO-CENTRE-FILE END-IF.
 *
         ADD 2 TO WS-LINECOUNT.
 *
@@ -916,20 +1095,24 @@ ZB-010.
         MOVE WS-AC-DESC       TO WS-R-COURSE-NAME.
 	MOVE WS-LINE-3 TO PRINT-REC.
 	WRITE PRINT-REC AFTER 3.
+        IF WS-SPLIT-REQD = 'Y' THEN PERFORM ZW-ECHO-CENTRE-FILE END-IF.
 *
         IF WS-AT-NAME NOT = SPACES
         THEN
           MOVE WS-AT-NAME TO WS-R-AWARD-DESC
 	  MOVE WS-LINE-4 TO PRINT-REC
 	  WRITE PRINT-REC
+          IF WS-SPLIT-REQD = 'Y' THEN PERFORM ZW-ECHO-CENTRE-FILE END-IF
           ADD 1 TO WS-LINECOUNT
         END-IF.
 *
         MOVE WS-LINE-5 TO PRINT-REC.
         WRITE PRINT-REC AFTER 2.
+        IF WS-SPLIT-REQD = 'Y' THEN PERFORM ZW-ECHO-CENTRE-FILE END-IF.
 *
         MOVE WS-LINE-6 TO PRINT-REC.
         WRITE PRINT-REC.
+        IF WS-SPLIT-REQD = 'Y' THEN PERFORM ZW-ECHO-CENTRE-FILE END-IF.
 *
         ADD 6 TO WS-LINECOUNT.
 *
@@ -971,6 +1154,214 @@ ZC-999.
 *
 	EXIT.
 /
+ZD-TOTALS-FOOTER SECTION.
+********************************************************************************
+*									       *
+*     THIS SECTION PRINTS THE END-OF-RUN SUMMARY OF CENTRES AND STUDENTS      *
+*     BLOCKED, BROKEN DOWN BY REASON CODE, SO VOLUMES CAN BE REPORTED TO      *
+*     MANAGEMENT WITHOUT COUNTING PAGES.                                      *
+*									       *
+********************************************************************************
+ZD-010.
+*
+	MOVE WS-LINE-9A TO PRINT-REC.
+	WRITE PRINT-REC AFTER PAGE.
+*
+	MOVE WS-TOT-CENTRES  TO WS-T-CENTRES.
+	MOVE WS-LINE-9B TO PRINT-REC.
+	WRITE PRINT-REC AFTER 2.
+*
+	MOVE WS-TOT-STUDENTS TO WS-T-STUDENTS.
+	MOVE WS-LINE-9C TO PRINT-REC.
+	WRITE PRINT-REC.
+*
+	MOVE '1 CENTRE DEFERRED............' TO WS-T-REASON-DESC.
+	MOVE WS-TOT-REASON-1 TO WS-T-REASON-COUNT.
+	MOVE WS-LINE-9D TO PRINT-REC.
+	WRITE PRINT-REC AFTER 2.
+*
+	MOVE '2 STUDENT DEFERRED...........' TO WS-T-REASON-DESC.
+	MOVE WS-TOT-REASON-2 TO WS-T-REASON-COUNT.
+	MOVE WS-LINE-9D TO PRINT-REC.
+	WRITE PRINT-REC.
+*
+	MOVE '4 NO EV REPORT...............' TO WS-T-REASON-DESC.
+	MOVE WS-TOT-REASON-4 TO WS-T-REASON-COUNT.
+	MOVE WS-LINE-9D TO PRINT-REC.
+	WRITE PRINT-REC.
+*
+	MOVE '5 EV DECISION................' TO WS-T-REASON-DESC.
+	MOVE WS-TOT-REASON-5 TO WS-T-REASON-COUNT.
+	MOVE WS-LINE-9D TO PRINT-REC.
+	WRITE PRINT-REC.
+*
+	MOVE '6 QS INTERVENTION............' TO WS-T-REASON-DESC.
+	MOVE WS-TOT-REASON-6 TO WS-T-REASON-COUNT.
+	MOVE WS-LINE-9D TO PRINT-REC.
+	WRITE PRINT-REC.
+*
+	MOVE '9 AMR BLOCK..................' TO WS-T-REASON-DESC.
+	MOVE WS-TOT-REASON-9 TO WS-T-REASON-COUNT.
+	MOVE WS-LINE-9D TO PRINT-REC.
+	WRITE PRINT-REC.
+*
+	IF CENTRE-TAB-OVERFLOWED
+	THEN
+	  MOVE '**CENTRE TABLE OVERFLOWED**' TO
+		WS-T-REASON-DESC
+	  MOVE ZERO TO WS-T-REASON-COUNT
+	  MOVE WS-LINE-9D TO PRINT-REC
+	  WRITE PRINT-REC
+	END-IF.
+*
+ZD-999.
+*
+	EXIT.
+/
+ZT-TRACK-TOTALS SECTION.
+********************************************************************************
+*									       *
+*     THIS SECTION ACCUMULATES THE STUDENT/REASON TOTALS FOR ZD-TOTALS-FOOTER  *
+*     AND MAINTAINS THE TABLE OF DISTINCT CENTRE NUMBERS SEEN THIS RUN.       *
+*									       *
+********************************************************************************
+ZT-010.
+*
+	ADD 1 TO WS-TOT-STUDENTS.
+*
+	EVALUATE WS-REASON-CODE
+	  WHEN '1' ADD 1 TO WS-TOT-REASON-1
+	  WHEN '2' ADD 1 TO WS-TOT-REASON-2
+	  WHEN '4' ADD 1 TO WS-TOT-REASON-4
+	  WHEN '5' ADD 1 TO WS-TOT-REASON-5
+	  WHEN '6' ADD 1 TO WS-TOT-REASON-6
+	  WHEN '9' ADD 1 TO WS-TOT-REASON-9
+	  WHEN OTHER CONTINUE
+	END-EVALUATE.
+*
+	MOVE 'N' TO WS-CENTRE-FOUND-SW.
+	SET WS-CS-IDX TO 1.
+	SEARCH WS-CENTRE-SEEN
+	  AT END CONTINUE
+	  WHEN WS-CENTRE-SEEN (WS-CS-IDX) = WS-CENTRE-NO
+	    MOVE 'Y' TO WS-CENTRE-FOUND-SW
+	END-SEARCH.
+*
+	IF NOT CENTRE-ALREADY-SEEN
+	THEN
+	  IF WS-CENTRE-SEEN-COUNT < 2000
+	  THEN
+	    ADD 1 TO WS-CENTRE-SEEN-COUNT
+	    MOVE WS-CENTRE-NO TO WS-CENTRE-SEEN (WS-CENTRE-SEEN-COUNT)
+	    ADD 1 TO WS-TOT-CENTRES
+	  ELSE
+	    MOVE 'Y' TO WS-CENTRE-TAB-OVFL-SW
+	  END-IF
+	END-IF.
+*
+ZT-999.
+*
+	EXIT.
+/
+ZV-WRITE-CSV-LINE SECTION.
+********************************************************************************
+*									       *
+*     THIS SECTION WRITES ONE COMMA-DELIMITED RECORD TO THE CSV EXTRACT       *
+*     FILE, CARRYING THE SAME CURSOR_1 FIELDS AS THE PRINTED LISTING.         *
+*									       *
+********************************************************************************
+ZV-010.
+*
+	STRING	'"' DELIMITED BY SIZE
+		WS-CENTRE-NO DELIMITED BY SIZE
+		'","' DELIMITED BY SIZE
+		WS-COURSE-NVQ-ID DELIMITED BY SIZE
+		'","' DELIMITED BY SIZE
+		WS-REG-NO DELIMITED BY SIZE
+		'","' DELIMITED BY SIZE
+		WS-NPP-NAME DELIMITED BY SIZE
+		'","' DELIMITED BY SIZE
+		WS-REASON DELIMITED BY SIZE
+		'","' DELIMITED BY SIZE
+		WS-CLAIM-TYPE DELIMITED BY SIZE
+		'","' DELIMITED BY SIZE
+		WS-CLAIM-DATE DELIMITED BY SIZE
+		'"' DELIMITED BY SIZE
+	   INTO CSV-REC
+	END-STRING.
+*
+	WRITE CSV-REC.
+*
+ZV-999.
+*
+	EXIT.
+/
+ZW-ECHO-CENTRE-FILE SECTION.
+********************************************************************************
+*									       *
+*     THIS SECTION COPIES THE LINE JUST WRITTEN TO PRINT-FILE INTO THE        *
+*     CURRENT CENTRE'S OWN OUTPUT FILE WHEN THE SPLIT-BY-CENTRE PARAMETER     *
+*     IS 'Y'.                                                                 *
+*									       *
+********************************************************************************
+ZW-010.
+*
+	IF CENTRE-FILE-OPEN
+	THEN
+	  MOVE PRINT-REC TO CENTRE-REC
+	  WRITE CENTRE-REC
+	END-IF.
+*
+ZW-999.
+*
+	EXIT.
+/
+ZE-SWITCH-CENTRE-FILE SECTION.
+********************************************************************************
+*									       *
+*     THIS SECTION CLOSES THE PREVIOUS CENTRE'S SPLIT OUTPUT FILE (IF ONE     *
+*     WAS OPEN) AND OPENS THE FILE FOR THE NEW CENTRE, NAMED BY CENTRE        *
+*     NUMBER.  A CENTRE REVISITED LATER IN A REASON-CODE SORTED RUN IS        *
+*     APPENDED TO RATHER THAN OVERWRITTEN.                                    *
+*									       *
+********************************************************************************
+ZE-010.
+*
+	IF CENTRE-FILE-OPEN
+	THEN
+	  CLOSE CENTRE-FILE
+	  MOVE 'N' TO WS-CENTRE-FILE-STATUS
+	END-IF.
+*
+	MOVE WS-CENTRE-NO TO WS-CENTRE-FILENAME.
+*
+	MOVE 'N' TO WS-CENTRE-FILE-FOUND-SW.
+	SET WS-CFS-IDX TO 1.
+	SEARCH WS-CENTRE-FILE-SEEN
+	  AT END CONTINUE
+	  WHEN WS-CENTRE-FILE-SEEN (WS-CFS-IDX) = WS-CENTRE-NO
+	    MOVE 'Y' TO WS-CENTRE-FILE-FOUND-SW
+	END-SEARCH.
+*
+	IF CENTRE-FILE-ALREADY-SEEN
+	THEN
+	  OPEN EXTEND CENTRE-FILE
+	ELSE
+	  OPEN OUTPUT CENTRE-FILE
+	  IF WS-CENTRE-FILE-SEEN-COUNT < 2000
+	  THEN
+	    ADD 1 TO WS-CENTRE-FILE-SEEN-COUNT
+	    MOVE WS-CENTRE-NO TO
+		WS-CENTRE-FILE-SEEN (WS-CENTRE-FILE-SEEN-COUNT)
+	  END-IF
+	END-IF.
+*
+	MOVE 'Y' TO WS-CENTRE-FILE-STATUS.
+*
+ZE-999.
+*
+	EXIT.
+/
 ZZ-ABORT SECTION.
 ********************************************************************************
 *									       *
@@ -1013,6 +1404,14 @@ ZZ-010.
         THEN
 	  CLOSE LABELS-FILE
         END-IF.
+        IF WS-CSV-REQD = 'Y'
+        THEN
+          CLOSE CSV-FILE
+        END-IF.
+        IF CENTRE-FILE-OPEN
+        THEN
+          CLOSE CENTRE-FILE
+        END-IF.
 	STOP RUN.
 *
 ZZ-050.
@@ -1030,6 +1429,14 @@ ZZ-050.
         THEN
 	  CLOSE LABELS-FILE
         END-IF.
+        IF WS-CSV-REQD = 'Y'
+        THEN
+          CLOSE CSV-FILE
+        END-IF.
+        IF CENTRE-FILE-OPEN
+        THEN
+          CLOSE CENTRE-FILE
+        END-IF.
 	STOP RUN.
 *
 ZZ-100.
@@ -1047,6 +1454,14 @@ ZZ-100.
         THEN
 	  CLOSE LABELS-FILE
         END-IF.
+        IF WS-CSV-REQD = 'Y'
+        THEN
+          CLOSE CSV-FILE
+        END-IF.
+        IF CENTRE-FILE-OPEN
+        THEN
+          CLOSE CENTRE-FILE
+        END-IF.
 	STOP RUN.
 *
 ZZ-999.
