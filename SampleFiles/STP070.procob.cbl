@@ -411,6 +411,17 @@ DATE-WRITTEN.
 *                                table FCS_BTEC_FILES and AWARD_CODES
 * CTS        30/10/2020 EC4424 - Added columns for new file DOC56(Similar to DOC34)
 * CTS        11/06/2021 EC4940 - Summer 2021 Results delivery Certificate Embargo for B1
+* PJW        08/08/2026 EC5190 - Checkpoint/restart by centre and award code, and
+*                                 multi-centre list parameter for WS-INPUT-CENTRE.
+* PJW        08/08/2026 EC5190 - Dry-run/validation mode (no database updates).
+* PJW        08/08/2026 EC5190 - Configurable reject threshold with early warning.
+* PJW        08/08/2026 EC5190 - New electronic certificate output file (ECERTFILE).
+* PJW        08/08/2026 EC5190 - New end-of-run RUN-SUMMARY report: reconciliation
+*                                 of certificates issued/rejected, logo usage audit,
+*                                 certificate number range reconciliation, NVQ unit
+*                                 expiry early-warning, reprint fee reconciliation,
+*                                 deferred-student exceptions and IOM/DSA eligibility
+*                                 reconciliation.
 ***********************************************************************************
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
@@ -424,6 +435,10 @@ FILE-CONTROL.
 	SELECT SORT-FILE   ASSIGN SORTFILE.
         SELECT REJECT-FILE ASSIGN REJECTFILE.
 	SELECT LABELS-FILE ASSIGN LABELSFILE.
+	SELECT RUN-SUMMARY-FILE ASSIGN RUNSUMMARYFILE.
+	SELECT ECERT-FILE  ASSIGN ECERTFILE.
+	SELECT DEFERRED-FILE ASSIGN DEFERREDFILE.
+	SELECT CHECKPOINT-FILE ASSIGN CHECKPOINTFILE.
 /
 DATA DIVISION.
 FILE SECTION.
@@ -448,6 +463,47 @@ FD      LABELS-FILE.
 01      LABELS-REC.
         03  LAB-CENTRE-NO                       PIC X(6).
 *
+FD      RUN-SUMMARY-FILE.
+01      SUMMARY-REC.
+        03  FILLER                              PIC X(132).
+*
+FD      ECERT-FILE.
+01      ECERT-REC.
+        03  ECERT-CENTRE-NO                     PIC X(6).
+        03  ECERT-AWARD-CODE                    PIC X(2).
+        03  ECERT-COURSE-NO                     PIC X(8).
+        03  ECERT-REG-NO                         PIC X(7).
+        03  ECERT-STUDENT-NAME                   PIC X(51).
+        03  ECERT-CERT-NO                        PIC 9(9).
+        03  ECERT-AWARD-DATE                     PIC X(11).
+        03  ECERT-DOC-REF                        PIC X(5).
+*
+FD      DEFERRED-FILE.
+01      DEFERRED-REC.
+        03  DEF-REG-NO                           PIC X(7).
+        03  FILLER                               PIC X(1) VALUE SPACE.
+        03  DEF-CENTRE-NO                        PIC X(6).
+        03  FILLER                               PIC X(1) VALUE SPACE.
+        03  DEF-COURSE-NO                        PIC X(8).
+        03  FILLER                               PIC X(1) VALUE SPACE.
+        03  DEF-AWARD-CODE                       PIC X(2).
+        03  FILLER                               PIC X(1) VALUE SPACE.
+        03  DEF-DOC-REF                          PIC X(5).
+        03  FILLER                               PIC X(1) VALUE SPACE.
+        03  DEF-REASON                           PIC X(30).
+        03  FILLER                               PIC X(1) VALUE SPACE.
+        03  DEF-DATE                             PIC X(11).
+*
+FD      CHECKPOINT-FILE.
+01      CHECKPOINT-REC.
+        03  CKPT-CENTRE-NO                        PIC X(6).
+        03  FILLER                                PIC X(1) VALUE SPACE.
+        03  CKPT-AWARD-CODE                       PIC X(2).
+        03  FILLER                                PIC X(1) VALUE SPACE.
+        03  CKPT-REG-NO                           PIC X(7).
+        03  FILLER                                PIC X(1) VALUE SPACE.
+        03  CKPT-DATE                             PIC X(11).
+*
 SD	SORT-FILE.
 01	SORT-REC.
 	03  SORT-KEY.
@@ -4275,7 +4331,86 @@ WORKING-STORAGE SECTION.
         03  WS-BATCH-NUMBER		PIC XX.
 *
 	03  WS-NVQ-UNIT-CERT-EXPIRED	PIC X.
-*           
+*
+********************************************************************************
+*    EC5190 - CHECKPOINT/RESTART, MULTI-CENTRE, DRY-RUN, REJECT THRESHOLD      *
+*    AND END-OF-RUN RECONCILIATION/AUDIT REPORTING WORKING STORAGE.           *
+********************************************************************************
+01  WS-RESTART-CENTRE-PARM		PIC X(6)	VALUE SPACES.
+01  WS-RESTART-AWARD-PARM		PIC X(2)	VALUE SPACES.
+01  WS-RESTART-REACHED-IND		PIC X(1)	VALUE 'Y'.
+	88  RESTART-POINT-REACHED	VALUE 'Y'.
+*
+01  WS-CENTRE-LIST-PARM		PIC X(66)	VALUE SPACES.
+01  WS-CENTRE-TAB.
+	03  WS-CENTRE-ENTRY OCCURS 11 TIMES	PIC X(6).
+01  WS-CENTRE-COUNT			PIC S9(4) COMP-5 VALUE 0.
+01  WS-CENTRE-IDX			PIC S9(4) COMP-5 VALUE 0.
+01  WS-CENTRE-LIST-MATCH-IND		PIC X(1)	VALUE 'Y'.
+	88  CENTRE-LIST-MATCHED		VALUE 'Y'.
+*
+01  WS-DRY-RUN-PARM			PIC X(1)	VALUE SPACES.
+01  WS-DRY-RUN-IND			PIC X(1)	VALUE 'N'.
+	88  DRY-RUN-MODE		VALUE 'Y'.
+*
+01  WS-ECERT-PARM			PIC X(1)	VALUE SPACES.
+01  WS-ECERT-IND			PIC X(1)	VALUE 'N'.
+	88  ECERT-OUTPUT-REQUIRED	VALUE 'Y'.
+*
+01  WS-REJECT-THRESHOLD-PARM		PIC X(5)	VALUE SPACES.
+01  WS-REJECT-THRESHOLD		PIC S9(5) COMP-5 VALUE 1000.
+01  WS-REJECT-WARNING-IND		PIC X(1)	VALUE 'N'.
+	88  REJECT-WARNING-ISSUED	VALUE 'Y'.
+*
+01  WS-CERT-RANGE-TAB.
+	03  WS-CERT-RANGE-ENTRY OCCURS 500 TIMES.
+	    05  WS-CNO-DOC-REF		PIC X(5)	VALUE SPACES.
+	    05  WS-CNO-AWARD-CODE	PIC X(2)	VALUE SPACES.
+	    05  WS-CNO-FIRST		PIC S9(9) COMP-5 VALUE 0.
+	    05  WS-CNO-LAST		PIC S9(9) COMP-5 VALUE 0.
+	    05  WS-CNO-COUNT		PIC S9(9) COMP-5 VALUE 0.
+01  WS-CNO-INDEX			PIC S9(4) COMP-5 VALUE 0.
+01  WS-CNO-INDEX-MAX		PIC S9(4) COMP-5 VALUE 500.
+01  WS-CNO-FOUND			PIC X(1)	VALUE 'N'.
+01  WS-CNO-OVERFLOW-IND		PIC X(1)	VALUE 'N'.
+	88  CNO-TABLE-OVERFLOWED	VALUE 'Y'.
+*
+01  WS-B-TOT-STDTS-FETCHED		PIC S9(9) COMP-3 VALUE ZERO.
+01  WS-RESTART-SKIP-COUNT		PIC S9(9) COMP-5 VALUE 0.
+01  WS-RECON-FLAG-IND		PIC X(1)	VALUE 'N'.
+	88  RECONCILIATION-DISCREPANCY	VALUE 'Y'.
+01  WS-DEFER-REASON			PIC X(30)	VALUE SPACES.
+*
+01  WS-REPRINT-FIRST-FEE-ID		PIC S9(9) COMP-3 VALUE 0.
+01  WS-REPRINT-LAST-FEE-ID		PIC S9(9) COMP-3 VALUE 0.
+*
+01  WS-LOGO-CENTRE-FOUND		PIC S9(9) COMP-5 VALUE 0.
+01  WS-LOGO-CENTRE-MISSING		PIC S9(9) COMP-5 VALUE 0.
+01  WS-LOGO-TRAIN-ORG-FOUND		PIC S9(9) COMP-5 VALUE 0.
+01  WS-LOGO-TRAIN-ORG-MISSING		PIC S9(9) COMP-5 VALUE 0.
+01  WS-LOGO-AWARD-TYPE-FOUND		PIC S9(9) COMP-5 VALUE 0.
+01  WS-LOGO-AWARD-TYPE-MISSING		PIC S9(9) COMP-5 VALUE 0.
+01  WS-LOGO-PBODY-FOUND		PIC S9(9) COMP-5 VALUE 0.
+01  WS-LOGO-PBODY-MISSING		PIC S9(9) COMP-5 VALUE 0.
+*
+01  WS-NVQ-WARN-COUNT			PIC S9(9) COMP-5 VALUE 0.
+*
+01  WS-DEFER-COUNT			PIC S9(9) COMP-5 VALUE 0.
+*
+01  WS-REPRINT-FEE-CHARGED-COUNT	PIC S9(9) COMP-5 VALUE 0.
+01  WS-REPRINT-FEE-WAIVED-COUNT	PIC S9(9) COMP-5 VALUE 0.
+*
+01  WS-IOM-CERT-COUNT			PIC S9(9) COMP-5 VALUE 0.
+01  WS-IOM-SKIPPED-COUNT		PIC S9(9) COMP-5 VALUE 0.
+01  WS-DSA-CERT-COUNT			PIC S9(9) COMP-5 VALUE 0.
+01  WS-DSA-SKIPPED-COUNT		PIC S9(9) COMP-5 VALUE 0.
+*
+01  WS-SUMMARY-LINE			PIC X(132)	VALUE SPACES.
+01  WS-SUMMARY-NUM-O			PIC ZZZ,ZZZ,ZZ9.
+01  WS-SUM-NUM-1			PIC Z(8)9.
+01  WS-SUM-NUM-2			PIC Z(8)9.
+01  WS-RECON-TOTAL			PIC S9(9) COMP-3 VALUE 0.
+*
 01  WS-OP-DATE.
 	03  FILLER			PIC XX	VALUE '19'.
 	03  WS-OP-YY			PIC XX.
@@ -4828,9 +4963,15 @@ A-CONTROL SECTION.
 ********************************************************************************
 A-START.
 	PERFORM B-INITIALISE.
-	SORT SORT-FILE ON ASCENDING KEY SORT-KEY
-		INPUT  PROCEDURE IS C-INPUT-PROCEDURE
-		OUTPUT PROCEDURE IS D-OUTPUT-PROCEDURE.
+
+	IF	WS-IP-RUN-TYPE = 'A'
+	THEN
+		PERFORM AA-FOR-EACH-LISTED-CENTRE
+	ELSE
+		SORT SORT-FILE ON ASCENDING KEY SORT-KEY
+			INPUT  PROCEDURE IS C-INPUT-PROCEDURE
+			OUTPUT PROCEDURE IS D-OUTPUT-PROCEDURE
+	END-IF.
 *
 *	RSH 28/11/2007 (LQ35232): Process the fee records for the
 *	unsuccessful reprint requests (reprint only).
@@ -4848,6 +4989,38 @@ A-EXIT.
 	EXIT.
 *
 /
+AA-FOR-EACH-LISTED-CENTRE SECTION.
+********************************************************************************
+*    EC5190 - THIS SECTION REPEATS THE PRINT-RUN SORT ONCE PER CENTRE IN       *
+*    WS-CENTRE-TAB, RE-BINDING WS-INPUT-CENTRE AND RE-OPENING CURSOR_1/        *
+*    CURSOR_2 BETWEEN CENTRES. FOR A SINGLE-CENTRE OR ALL-CENTRES RUN,         *
+*    WS-CENTRE-COUNT IS 1 AND THIS BEHAVES EXACTLY AS BEFORE.                  *
+********************************************************************************
+AA-START.
+	MOVE 1 TO WS-CENTRE-IDX.
+AA-010.
+	IF WS-CENTRE-IDX > WS-CENTRE-COUNT
+		GO TO AA-EXIT
+	END-IF.
+
+	MOVE WS-CENTRE-ENTRY(WS-CENTRE-IDX) TO WS-INPUT-CENTRE.
+
+	IF WS-CENTRE-IDX > 1
+		PERFORM BDC-CLOSE-CURSOR1
+		PERFORM BG-CLOSE-CURSOR2
+		PERFORM BDA-OPEN-CURSOR-1-2
+	END-IF.
+
+	SORT SORT-FILE ON ASCENDING KEY SORT-KEY
+		INPUT  PROCEDURE IS C-INPUT-PROCEDURE
+		OUTPUT PROCEDURE IS D-OUTPUT-PROCEDURE.
+
+	ADD 1 TO WS-CENTRE-IDX.
+	GO TO AA-010.
+AA-EXIT.
+	EXIT.
+*
+/
 B-INITIALISE SECTION.
 ********************************************************************************
 *    THIS SECTION CONTROLS THE DECLARING/OPENING OF CERTAIN CURSORS,   	       *
@@ -5364,7 +5537,10 @@ BB-OPEN-OUTPUT SECTION.
 ********************************************************************************
 BB-START.
 	OPEN OUTPUT REJECT-FILE
-		    LABELS-FILE.
+		    LABELS-FILE
+		    RUN-SUMMARY-FILE
+		    DEFERRED-FILE
+		    CHECKPOINT-FILE.
 *
 	ACCEPT	WS-FILESPEC.
 *
@@ -5435,6 +5611,59 @@ BB-START.
                    MOVE '++++++' TO WS-INPUT-CENTRE
                 END-IF
         END-IF.
+*
+* EC5190 - optional list of centres to process in this run, a checkpoint
+* centre/award code to restart from, dry-run/validation mode, the
+* electronic certificate output flag and a configurable reject threshold.
+* All are optional and default to the existing single-centre/abort-at-1000
+* behaviour when left blank, so existing run decks are unaffected. The
+* centre list applies to both print ('A') and reprint ('S') runs - for
+* print runs it drives AA-FOR-EACH-LISTED-CENTRE (re-binding WS-INPUT-CENTRE
+* and re-running CURSOR_1/CURSOR_2 per centre); for reprint runs, where
+* CURSOR_7/CURSOR_7A select by registration-number range rather than
+* centre, CY-CENTRE-LIST-CHECK filters the fetched rows in CB-020/CB1-020
+* instead so only the requested centres are released to the sort.
+*
+        ACCEPT  WS-CENTRE-LIST-PARM.
+*
+        IF      WS-IP-RUN-TYPE EQUAL TO 'A'
+                ACCEPT WS-RESTART-CENTRE-PARM
+                ACCEPT WS-RESTART-AWARD-PARM
+        END-IF.
+*
+	ACCEPT	WS-DRY-RUN-PARM.
+	IF	WS-DRY-RUN-PARM = 'y' OR 'Y'
+		MOVE 'Y' TO WS-DRY-RUN-IND
+	ELSE
+		MOVE 'N' TO WS-DRY-RUN-IND
+	END-IF.
+*
+	ACCEPT	WS-ECERT-PARM.
+	IF	WS-ECERT-PARM = 'y' OR 'Y'
+		MOVE 'Y' TO WS-ECERT-IND
+	ELSE
+		MOVE 'N' TO WS-ECERT-IND
+	END-IF.
+*
+	IF	ECERT-OUTPUT-REQUIRED
+		OPEN OUTPUT ECERT-FILE
+	END-IF.
+*
+	ACCEPT	WS-REJECT-THRESHOLD-PARM.
+	IF	WS-REJECT-THRESHOLD-PARM IS NUMERIC
+	AND	WS-REJECT-THRESHOLD-PARM NOT = SPACES
+		MOVE WS-REJECT-THRESHOLD-PARM TO WS-REJECT-THRESHOLD
+	ELSE
+		MOVE 1000 TO WS-REJECT-THRESHOLD
+	END-IF.
+*
+	IF	WS-RESTART-CENTRE-PARM NOT = SPACES
+		MOVE 'N' TO WS-RESTART-REACHED-IND
+	ELSE
+		MOVE 'Y' TO WS-RESTART-REACHED-IND
+	END-IF.
+*
+	PERFORM BK-PARSE-CENTRE-LIST.
 
 	IF WS-IP-RUN-TYPE = 'A'
 	THEN
@@ -5828,6 +6057,42 @@ BDA-EXIT.
 	EXIT.
 *
 /
+BDC-CLOSE-CURSOR1 SECTION.
+********************************************************************************
+*    EC5190 - THIS SECTION CLOSES CURSOR_1 SO THAT BDA-OPEN-CURSOR-1-2 CAN     *
+*    RE-OPEN IT BOUND TO THE NEXT CENTRE IN WS-CENTRE-TAB. IT USES THE SAME    *
+*    CLOSE CURSOR_1 CALL SEQUENCE AS F-TERMINATE.                              *
+********************************************************************************
+BDC-START.
+*          EXEC SQL
+*       	CLOSE CURSOR_1
+*          END-EXEC
+           MOVE 1 TO SQL-ITERS
+           MOVE 1796 TO SQL-OFFSET
+           MOVE 0 TO SQL-OCCURS
+           CALL "SQLADR" USING
+               SQLCUD
+               SQL-CUD
+           CALL "SQLADR" USING
+               SQLCA
+               SQL-SQLEST
+           MOVE 4352 TO SQL-SQLETY
+
+           CALL "SQLBEX" USING
+               SQLCTX
+               SQLEXD
+               SQLFPN
+
+           IF SQLCODE IN SQLCA IS LESS THAN 0
+               THEN GO TO BDC-050 END-IF.
+	GO TO BDC-EXIT.
+BDC-050.
+	MOVE 'CLOSE CURSOR_1 FAILED (CENTRE SWITCH)' TO WS-ERR-MESSAGE.
+	PERFORM ZZ-ABORT.
+BDC-EXIT.
+	EXIT.
+*
+/
 BDE-OPEN-CURSOR-7 SECTION.
 ********************************************************************************
 *    THIS SECTION OPENS CURSORS CURSOR_7 AND CURSOR_7A.                        *
@@ -6535,9 +6800,47 @@ BJC-000.
 BJC-090.
 	MOVE 'CLOSE PBBTECS_CUR FAILED' TO WS-ERR-MESSAGE.
 	PERFORM ZZ-ABORT.
-BJC-999.         
+BJC-999.
         EXIT.
 /
+BK-PARSE-CENTRE-LIST SECTION.
+********************************************************************************
+*    EC5190 - THIS SECTION SPLITS THE OPTIONAL COMMA-SEPARATED CENTRE LIST     *
+*    PARAMETER (WS-CENTRE-LIST-PARM) INTO WS-CENTRE-TAB, ONE ENTRY PER         *
+*    CENTRE TO BE PROCESSED. WHEN NO LIST IS SUPPLIED, THE RUN FALLS BACK      *
+*    TO THE EXISTING SINGLE-CENTRE (OR ALL-CENTRES) BEHAVIOUR DRIVEN BY        *
+*    WS-INPUT-CENTRE.                                                          *
+********************************************************************************
+BK-START.
+	MOVE SPACES TO WS-CENTRE-TAB.
+	MOVE 0      TO WS-CENTRE-COUNT.
+
+	IF WS-CENTRE-LIST-PARM = SPACES
+		ADD 1 TO WS-CENTRE-COUNT
+		MOVE WS-INPUT-CENTRE TO WS-CENTRE-ENTRY(WS-CENTRE-COUNT)
+		GO TO BK-EXIT
+	END-IF.
+
+	UNSTRING WS-CENTRE-LIST-PARM
+		DELIMITED BY ','
+		INTO WS-CENTRE-ENTRY(1)  WS-CENTRE-ENTRY(2)
+		     WS-CENTRE-ENTRY(3)  WS-CENTRE-ENTRY(4)
+		     WS-CENTRE-ENTRY(5)  WS-CENTRE-ENTRY(6)
+		     WS-CENTRE-ENTRY(7)  WS-CENTRE-ENTRY(8)
+		     WS-CENTRE-ENTRY(9)  WS-CENTRE-ENTRY(10)
+		     WS-CENTRE-ENTRY(11)
+		TALLYING IN WS-CENTRE-COUNT.
+
+	IF WS-CENTRE-COUNT = 0
+		ADD 1 TO WS-CENTRE-COUNT
+		MOVE WS-INPUT-CENTRE TO WS-CENTRE-ENTRY(WS-CENTRE-COUNT)
+	ELSE
+		MOVE WS-CENTRE-ENTRY(1) TO WS-INPUT-CENTRE
+	END-IF.
+
+BK-EXIT.
+	EXIT.
+/
 BZ-SET-GLOBALS SECTION.
 BZ-START.
 *       EXEC SQL WHENEVER SQLERROR    GO TO BZ-100 END-EXEC.
@@ -7157,6 +7460,7 @@ CA-START.
 *
 
 	ADD	+1 	     TO WS-B-TOT-STDTS-PROCESSED.
+	ADD	+1 	     TO WS-B-TOT-STDTS-FETCHED.
 	MOVE WS-REG-NO       TO S-REG-NO.
 	MOVE WS-STUDENT-NAME TO S-STUDENT-NAME.
 	MOVE WS-CENTRE-NO    TO S-CENTRE-NO.
@@ -7691,6 +7995,7 @@ CB-START.
             THEN GO TO CB-060 END-IF.
 *
 	ADD	+1 	     TO WS-B-TOT-STDTS-PROCESSED.
+	ADD	+1 	     TO WS-B-TOT-STDTS-FETCHED.
 	MOVE WS-REG-NO       TO S-REG-NO.
 	MOVE WS-STUDENT-NAME TO S-STUDENT-NAME.
 	MOVE WS-CENTRE-NO    TO S-CENTRE-NO.
@@ -7768,7 +8073,10 @@ CB-020.
 
 	MOVE WS-DOC-REF TO S-DOC-REF.
 
+	PERFORM CY-CENTRE-LIST-CHECK.
+
 	IF S-DOC-REF NOT = SPACES
+	AND CENTRE-LIST-MATCHED
 	THEN
 	   RELEASE SORT-REC
 	END-IF.
@@ -8107,6 +8415,7 @@ CB1-START.
             THEN GO TO CB1-060 END-IF.
 *
 	ADD	+1 	     TO WS-B-TOT-STDTS-PROCESSED.
+	ADD	+1 	     TO WS-B-TOT-STDTS-FETCHED.
 	MOVE WS-REG-NO       TO S-REG-NO.
 	MOVE WS-STUDENT-NAME TO S-STUDENT-NAME.
 	MOVE WS-CENTRE-NO    TO S-CENTRE-NO.
@@ -8147,7 +8456,10 @@ CB1-020.
 
 	MOVE WS-DOC-REF TO S-DOC-REF.
 
+	PERFORM CY-CENTRE-LIST-CHECK.
+
 	IF S-DOC-REF NOT = SPACES
+	AND CENTRE-LIST-MATCHED
 	THEN
 	   RELEASE SORT-REC
 	END-IF.
@@ -8164,6 +8476,36 @@ CB1-EXIT.
 	EXIT.
 *
 /
+CY-CENTRE-LIST-CHECK SECTION.
+********************************************************************************
+*    EC5190 - THIS SECTION CHECKS WHETHER WS-CENTRE-NO (THE CENTRE OF THE     *
+*    STUDENT JUST FETCHED BY CURSOR_7/CURSOR_7A) IS ONE OF THE CENTRES        *
+*    REQUESTED IN WS-CENTRE-LIST-PARM FOR A REPRINT RUN, USING THE SAME       *
+*    WS-CENTRE-TAB THAT AA-FOR-EACH-LISTED-CENTRE PARSES FOR PRINT RUNS.      *
+*    WHEN NO LIST WAS SUPPLIED (THE EXISTING BEHAVIOUR), OR THE RUN IS NOT    *
+*    A REPRINT RUN, EVERY CENTRE MATCHES.                                    *
+********************************************************************************
+CY-START.
+	MOVE 'Y' TO WS-CENTRE-LIST-MATCH-IND.
+
+	IF	WS-IP-RUN-TYPE NOT EQUAL TO 'S'
+	OR	WS-CENTRE-LIST-PARM EQUAL TO SPACES
+		GO TO CY-EXIT
+	END-IF.
+
+	MOVE 'N' TO WS-CENTRE-LIST-MATCH-IND.
+
+	PERFORM VARYING WS-CENTRE-IDX FROM 1 BY 1
+		UNTIL WS-CENTRE-IDX > WS-CENTRE-COUNT
+		IF WS-CENTRE-ENTRY(WS-CENTRE-IDX) = WS-CENTRE-NO
+			MOVE 'Y' TO WS-CENTRE-LIST-MATCH-IND
+		END-IF
+	END-PERFORM.
+
+CY-EXIT.
+	EXIT.
+*
+/
 CZ-GET-DOC-REF SECTION.
 ********************************************************************************
 *    THIS SECTION GETS THE DOCUMENT REFERENCE FOR THE AWARD CODE.              *
@@ -8581,6 +8923,7 @@ D-START.
             THEN GO TO D-800 END-IF.
 *
         MOVE 0  TO WS-REJECT-REC-COUNT.
+        MOVE 'N' TO WS-REJECT-WARNING-IND.
         MOVE 60 TO WS-REJECT-LINECOUNT.
         MOVE SPACES TO WS-REJECT-NO-TABLE,
                        WS-REJECT-LINE,
@@ -9435,6 +9778,7 @@ DAA-020.
 	MOVE 'N' TO WS-CNT-FOUND.
 
 	IF WS-IP-RUN-TYPE EQUAL TO 'S'
+	OR DRY-RUN-MODE
 	THEN
 	   GO TO DAA-040
 	END-IF.
@@ -9467,6 +9811,7 @@ DAA-040.
 DAA-060.
 
 	IF WS-CNT-FOUND = 'Y'
+	AND NOT DRY-RUN-MODE
 	THEN
 	   MOVE WS-ALLOC-CERT-NO TO WS-CNT-NEXT-CERT-NO(WS-CNT-UPDATE)
 	END-IF.
@@ -9637,6 +9982,28 @@ DABBD-START.
 	MOVE S-RECON-IND TO WS-RECON-IND.
 *
 *
+* EC5190 - Checkpoint/restart: the sorted input is still read in full
+* (there is no record-level seek into it), but no processing, output
+* or database update is performed for a student until the requested
+* restart centre/award code combination has been reached.
+*
+	IF NOT RESTART-POINT-REACHED
+		IF S-CENTRE-NO = WS-RESTART-CENTRE-PARM
+		AND (WS-RESTART-AWARD-PARM = SPACES
+		     OR S-AWARD-CODE = WS-RESTART-AWARD-PARM)
+			MOVE 'Y' TO WS-RESTART-REACHED-IND
+		END-IF
+	END-IF.
+
+	IF NOT RESTART-POINT-REACHED
+		SUBTRACT 1 FROM WS-B-TOT-STDTS-PROCESSED
+		SUBTRACT 1 FROM WS-B-DRF-STDTS-PROCESSED
+		SUBTRACT 1 FROM WS-B-AWC-STDTS-PROCESSED
+		ADD 1 TO WS-RESTART-SKIP-COUNT
+		GO TO DABBD-500
+	END-IF.
+*
+*
 * For non-reprint runs check that the centre/course/student is not deferred.
 *
 	IF WS-IP-RUN-TYPE = 'A' THEN
@@ -9845,6 +10212,8 @@ DABBD-START.
 		SUBTRACT 1 FROM WS-B-TOT-STDTS-PROCESSED
 		SUBTRACT 1 FROM WS-B-DRF-STDTS-PROCESSED
 		SUBTRACT 1 FROM WS-B-AWC-STDTS-PROCESSED
+		MOVE 'STUDENT DEFERRAL BLOCK'    TO WS-DEFER-REASON
+		PERFORM ZW-WRITE-DEFERRED
 		GO TO DABBD-500
 	    END-IF
 
@@ -10050,6 +10419,8 @@ DABBD-START.
 			SUBTRACT 1 FROM WS-B-TOT-STDTS-PROCESSED
 			SUBTRACT 1 FROM WS-B-DRF-STDTS-PROCESSED
 			SUBTRACT 1 FROM WS-B-AWC-STDTS-PROCESSED
+			MOVE 'STUDENT/COURSE BLOCK'      TO WS-DEFER-REASON
+			PERFORM ZW-WRITE-DEFERRED
 			GO TO DABBD-500
 	    	END-IF
 	   END-IF
@@ -10254,6 +10625,8 @@ DABBD-START.
 			SUBTRACT 1 FROM WS-B-TOT-STDTS-PROCESSED
 			SUBTRACT 1 FROM WS-B-DRF-STDTS-PROCESSED
 			SUBTRACT 1 FROM WS-B-AWC-STDTS-PROCESSED
+			MOVE 'CERTIFICATE STATUS BLOCK'  TO WS-DEFER-REASON
+			PERFORM ZW-WRITE-DEFERRED
 			GO TO DABBD-500
 	    	END-IF
 	   END-IF
@@ -10343,6 +10716,8 @@ DABBD-START.
 			THEN	SUBTRACT 1 FROM WS-B-TOT-STDTS-PROCESSED
 		            	SUBTRACT 1 FROM WS-B-DRF-STDTS-PROCESSED
 			    	SUBTRACT 1 FROM WS-B-AWC-STDTS-PROCESSED
+				MOVE 'GREEN LIGHT NOT SET'   TO WS-DEFER-REASON
+				PERFORM ZW-WRITE-DEFERRED
 				GO TO DABBD-500
 			END-IF
 		END-IF
@@ -10493,6 +10868,8 @@ DABBD-START.
 
             IF SQLCODE IN SQLCA IS LESS THAN 0
                 THEN GO TO D1C-100 END-IF
+				MOVE 'GNVQ CENTRE DEFERRED'      TO WS-DEFER-REASON
+				PERFORM ZW-WRITE-DEFERRED
 				GO TO DABBD-500
 			END-IF
 		END-IF
@@ -10706,6 +11083,8 @@ DABBD-START.
             IF SQLCODE IN SQLCA IS LESS THAN 0
                 THEN GO TO D1C-100 END-IF
 
+		    MOVE 'CENTRE FINANCE CERT BLOCK'  TO WS-DEFER-REASON
+		    PERFORM ZW-WRITE-DEFERRED
 		    GO TO DABBD-500
 		END-IF
 	END-IF.
@@ -12517,6 +12896,16 @@ DABBD-300.
 			)
 		THEN
 			PERFORM DABBDA-UPDATE-FEE-STATUS
+			ADD 1 TO WS-REPRINT-FEE-CHARGED-COUNT
+			IF WS-REPRINT-FIRST-FEE-ID = 0
+			OR S-FIRST-FEE-ID < WS-REPRINT-FIRST-FEE-ID
+				MOVE S-FIRST-FEE-ID TO WS-REPRINT-FIRST-FEE-ID
+			END-IF
+			IF S-LAST-FEE-ID > WS-REPRINT-LAST-FEE-ID
+				MOVE S-LAST-FEE-ID TO WS-REPRINT-LAST-FEE-ID
+			END-IF
+		ELSE
+			ADD 1 TO WS-REPRINT-FEE-WAIVED-COUNT
 		END-IF
 
 		GO TO DABBD-500
@@ -12801,6 +13190,10 @@ E-UPDATE-STUDENT SECTION.
 *    THIS SECTION UPDATES THE STUDENTS TABLE.                                  *
 ********************************************************************************
 E-START.
+	IF DRY-RUN-MODE
+		GO TO E-EXIT
+	END-IF.
+
 	MOVE S-REG-NO TO WS-REG-NO.
 *
 E-010.
@@ -12900,6 +13293,69 @@ E-010.
             THEN GO TO E-030 END-IF
         IF SQLCODE IN SQLCA IS LESS THAN 0
             THEN GO TO E-030 END-IF.
+*
+* EC5190 - track the range of certificate numbers allocated for each
+* doc ref/award code combination this run, for the end-of-run
+* certificate number reconciliation report.
+*
+	MOVE 'N' TO WS-CNO-FOUND.
+
+	PERFORM VARYING WS-CNO-INDEX FROM 1 BY 1
+		UNTIL WS-CNO-FOUND = 'Y'
+		OR    WS-CNO-INDEX > WS-CNO-INDEX-MAX
+
+		IF WS-CNO-DOC-REF(WS-CNO-INDEX) = WS-DOC-REF
+		AND WS-CNO-AWARD-CODE(WS-CNO-INDEX) = WS-AWARD-CODE
+		THEN
+		   MOVE 'Y' TO WS-CNO-FOUND
+		   MOVE WS-ALLOC-CERT-NO TO WS-CNO-LAST(WS-CNO-INDEX)
+		   ADD 1 TO WS-CNO-COUNT(WS-CNO-INDEX)
+		ELSE
+		   IF WS-CNO-DOC-REF(WS-CNO-INDEX) = SPACES
+		   THEN
+		      MOVE 'Y'            TO WS-CNO-FOUND
+		      MOVE WS-DOC-REF     TO WS-CNO-DOC-REF(WS-CNO-INDEX)
+		      MOVE WS-AWARD-CODE  TO WS-CNO-AWARD-CODE(WS-CNO-INDEX)
+		      MOVE WS-ALLOC-CERT-NO TO WS-CNO-FIRST(WS-CNO-INDEX)
+		      MOVE WS-ALLOC-CERT-NO TO WS-CNO-LAST(WS-CNO-INDEX)
+		      MOVE 1              TO WS-CNO-COUNT(WS-CNO-INDEX)
+		   END-IF
+		END-IF
+
+	END-PERFORM.
+
+	IF WS-CNO-FOUND = 'N'
+		MOVE 'Y' TO WS-CNO-OVERFLOW-IND
+	END-IF.
+*
+	IF ECERT-OUTPUT-REQUIRED
+		MOVE WS-CENTRE-NO           TO ECERT-CENTRE-NO
+		MOVE WS-AWARD-CODE          TO ECERT-AWARD-CODE
+		MOVE WS-COURSE-NO           TO ECERT-COURSE-NO
+		MOVE WS-REG-NO              TO ECERT-REG-NO
+		MOVE WS-STUDENT-NAME        TO ECERT-STUDENT-NAME
+		MOVE WS-ALLOC-CERT-NO       TO ECERT-CERT-NO
+		MOVE WS-CURRENT-AWARD-DATE  TO ECERT-AWARD-DATE
+		MOVE WS-DOC-REF             TO ECERT-DOC-REF
+		WRITE ECERT-REC
+	END-IF.
+*
+* EC5190 - record the centre/award code/reg no just updated in this
+* run's transaction so an operator can read the last line of
+* CHECKPOINT-FILE for the WS-RESTART-CENTRE-PARM/WS-RESTART-AWARD-PARM
+* values, rather than having to track run progress by other means.
+* NOTE: this run's STUDENTS updates are not committed until F-TERMINATE
+* (or rolled back in full by ZZ-ABORT), so CHECKPOINT-FILE is only safe
+* to restart from after a run has ended normally. A checkpoint taken
+* from a run that aborted may reference updates ZZ-ABORT rolled back;
+* an operator must verify the checkpointed centre/award code was
+* actually committed (e.g. against STUDENTS) before resuming from it.
+*
+	MOVE WS-CENTRE-NO   TO CKPT-CENTRE-NO.
+	MOVE WS-AWARD-CODE  TO CKPT-AWARD-CODE.
+	MOVE WS-REG-NO      TO CKPT-REG-NO.
+	MOVE WS-RUN-DATE    TO CKPT-DATE.
+	WRITE CHECKPOINT-REC.
 *
         ADD 1 TO WS-ALLOC-CERT-NO.
 	GO TO E-EXIT.
@@ -12925,6 +13381,9 @@ EB-DELETE-REPRINT-AWARD-DATA SECTION.
 *  AT END OF JOB FOR REPRINT AWARDS - DELETE THE RANGE DATA FROM THE TABLE
 *
 EB-010.
+	IF DRY-RUN-MODE
+		GO TO EB-999
+	END-IF.
 *
 *   RSH 28/11/2007 (LQ35232): Store a copy of each reprint request
 *   before they are deleted.
@@ -13055,6 +13514,9 @@ EC-INSERT-REPRINT-LOGOS SECTION.
 *
 ********************************************************************************
 EC-START.
+	IF DRY-RUN-MODE
+		GO TO EC-EXIT
+	END-IF.
 *
 *       EXEC SQL WHENEVER SQLERROR GO TO EC-010  END-EXEC.
 *
@@ -13733,6 +14195,9 @@ EC-EXIT.
 *
 ED-UPDATE-FEE-STATUS SECTION.
 ED-START.
+	IF DRY-RUN-MODE
+		GO TO ED-EXIT
+	END-IF.
 *   EXEC SQL
 *       WHENEVER SQLERROR GO TO ED-100
 *   END-EXEC.
@@ -13883,6 +14348,7 @@ F-START.
 *
 F-010.
 	IF WS-IP-RUN-TYPE EQUAL TO 'S'
+	OR DRY-RUN-MODE
 		GO TO  F-040.
 *       EXEC SQL WHENEVER SQLERROR   GO TO F-020 END-EXEC.
 *       EXEC SQL FOR :WS-CNT-FETCHED
@@ -14035,6 +14501,8 @@ F-100.
 
 	END-PERFORM.
 
+	PERFORM FC-WRITE-RUN-SUMMARY.
+
 F-110.
 *       EXEC SQL WHENEVER SQLERROR   GO TO F-130 END-EXEC.
 *       EXEC SQL COMMIT WORK                     END-EXEC.
@@ -14062,12 +14530,259 @@ F-130.
 	PERFORM ZZ-ABORT.
 F-150.
 	CLOSE REJECT-FILE
-	      LABELS-FILE.
+	      LABELS-FILE
+	      RUN-SUMMARY-FILE
+	      DEFERRED-FILE
+	      CHECKPOINT-FILE.
+
+	IF	ECERT-OUTPUT-REQUIRED
+		CLOSE ECERT-FILE
+	END-IF.
 
         DISPLAY WS-SUCCESS-LINE.
 F-EXIT.
 	EXIT.
 /
+FC-WRITE-RUN-SUMMARY SECTION.
+*****************************************************************************
+*	EC5190 - THIS SECTION WRITES A HUMAN-READABLE SUMMARY OF THE RUN TO	    *
+*	THE RUN-SUMMARY-FILE, RECONCILING THE STUDENT COUNTS AND LISTING	    *
+*	THE CERTIFICATE NUMBER RANGES, LOGO LOOKUPS AND OTHER COUNTS		    *
+*	ACCUMULATED DURING THE RUN.						    *
+*****************************************************************************
+FC-START.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'RUN SUMMARY FOR STP070   BATCH '	DELIMITED BY SIZE
+		WS-BATCH-NUMBER				DELIMITED BY SIZE
+		'   RUN DATE '				DELIMITED BY SIZE
+		WS-RUN-DATE				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'CPU TIME '				DELIMITED BY SIZE
+		WS-CPU-TIME				DELIMITED BY SIZE
+		'   RUN TYPE '				DELIMITED BY SIZE
+		WS-IP-RUN-TYPE				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+FC-100.
+	MOVE WS-B-TOT-STDTS-FETCHED TO WS-SUM-NUM-1.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'STUDENTS FETCHED    '			DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE WS-B-TOT-STDTS-PASSED TO WS-SUM-NUM-1.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'STUDENTS PASSED     '			DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE WS-B-TOT-STDTS-REJECTED TO WS-SUM-NUM-1.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'STUDENTS REJECTED   '			DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE WS-DEFER-COUNT TO WS-SUM-NUM-1.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'STUDENTS DEFERRED   '			DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE WS-RESTART-SKIP-COUNT TO WS-SUM-NUM-1.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'STUDENTS SKIPPED ON RESTART '		DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	COMPUTE WS-RECON-TOTAL = WS-B-TOT-STDTS-PASSED +
+				  WS-B-TOT-STDTS-REJECTED +
+				  WS-DEFER-COUNT +
+				  WS-RESTART-SKIP-COUNT.
+
+	IF WS-RECON-TOTAL NOT EQUAL TO WS-B-TOT-STDTS-FETCHED
+		SET RECONCILIATION-DISCREPANCY TO TRUE
+	ELSE
+		MOVE 'N' TO WS-RECON-FLAG-IND
+	END-IF.
+
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	IF RECONCILIATION-DISCREPANCY
+		STRING	'RECONCILIATION STATUS      *** DISCREPANCY ***'
+					DELIMITED BY SIZE
+		INTO	WS-SUMMARY-LINE
+	ELSE
+		STRING	'RECONCILIATION STATUS      OK'
+					DELIMITED BY SIZE
+		INTO	WS-SUMMARY-LINE
+	END-IF.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+FC-200.
+	MOVE WS-LOGO-CENTRE-FOUND TO WS-SUM-NUM-1.
+	MOVE WS-LOGO-CENTRE-MISSING TO WS-SUM-NUM-2.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'CENTRE LOGOS FOUND '			DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+		'  MISSING '				DELIMITED BY SIZE
+		WS-SUM-NUM-2				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE WS-LOGO-TRAIN-ORG-FOUND TO WS-SUM-NUM-1.
+	MOVE WS-LOGO-TRAIN-ORG-MISSING TO WS-SUM-NUM-2.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'TRAINING ORG LOGOS FOUND '		DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+		'  MISSING '				DELIMITED BY SIZE
+		WS-SUM-NUM-2				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE WS-LOGO-AWARD-TYPE-FOUND TO WS-SUM-NUM-1.
+	MOVE WS-LOGO-AWARD-TYPE-MISSING TO WS-SUM-NUM-2.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'AWARD TYPE LOGOS FOUND '		DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+		'  MISSING '				DELIMITED BY SIZE
+		WS-SUM-NUM-2				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE WS-LOGO-PBODY-FOUND TO WS-SUM-NUM-1.
+	MOVE WS-LOGO-PBODY-MISSING TO WS-SUM-NUM-2.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'AWARDING BODY LOGOS FOUND '		DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+		'  MISSING '				DELIMITED BY SIZE
+		WS-SUM-NUM-2				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+FC-300.
+	MOVE WS-IOM-CERT-COUNT TO WS-SUM-NUM-1.
+	MOVE WS-IOM-SKIPPED-COUNT TO WS-SUM-NUM-2.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'IOM CERTS ISSUED '			DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+		'  SKIPPED '				DELIMITED BY SIZE
+		WS-SUM-NUM-2				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE WS-DSA-CERT-COUNT TO WS-SUM-NUM-1.
+	MOVE WS-DSA-SKIPPED-COUNT TO WS-SUM-NUM-2.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'DSA CERTS ISSUED '			DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+		'  SKIPPED '				DELIMITED BY SIZE
+		WS-SUM-NUM-2				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+FC-400.
+	IF WS-IP-RUN-TYPE NOT EQUAL TO 'S'
+		GO TO FC-500
+	END-IF.
+
+	MOVE WS-REPRINT-FEE-CHARGED-COUNT TO WS-SUM-NUM-1.
+	MOVE WS-REPRINT-FEE-WAIVED-COUNT TO WS-SUM-NUM-2.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'REPRINT FEES CHARGED '			DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+		'  WAIVED '				DELIMITED BY SIZE
+		WS-SUM-NUM-2				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE WS-REPRINT-FIRST-FEE-ID TO WS-SUM-NUM-1.
+	MOVE WS-REPRINT-LAST-FEE-ID TO WS-SUM-NUM-2.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'REPRINT FEE ID RANGE '			DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+		' TO '					DELIMITED BY SIZE
+		WS-SUM-NUM-2				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+FC-500.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	'CERTIFICATE NUMBER RANGES ISSUED THIS RUN'
+					DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	MOVE 0 TO WS-CNO-INDEX.
+FC-520.
+	ADD 1 TO WS-CNO-INDEX.
+	IF WS-CNO-INDEX > WS-CNO-INDEX-MAX
+		GO TO FC-540
+	END-IF.
+
+	IF WS-CNO-COUNT(WS-CNO-INDEX) = 0
+		GO TO FC-520
+	END-IF.
+
+	MOVE WS-CNO-FIRST(WS-CNO-INDEX) TO WS-SUM-NUM-1.
+	MOVE WS-CNO-LAST(WS-CNO-INDEX)  TO WS-SUM-NUM-2.
+	MOVE SPACES TO WS-SUMMARY-LINE.
+	STRING	WS-CNO-DOC-REF(WS-CNO-INDEX)		DELIMITED BY SIZE
+		'  '					DELIMITED BY SIZE
+		WS-CNO-AWARD-CODE(WS-CNO-INDEX)	DELIMITED BY SIZE
+		'  FIRST '				DELIMITED BY SIZE
+		WS-SUM-NUM-1				DELIMITED BY SIZE
+		'  LAST '				DELIMITED BY SIZE
+		WS-SUM-NUM-2				DELIMITED BY SIZE
+	INTO	WS-SUMMARY-LINE.
+	MOVE WS-SUMMARY-LINE TO SUMMARY-REC.
+	WRITE SUMMARY-REC.
+
+	GO TO FC-520.
+
+FC-540.
+	IF CNO-TABLE-OVERFLOWED
+		MOVE WS-CNO-INDEX-MAX TO WS-SUM-NUM-1
+		MOVE SPACES TO WS-SUMMARY-LINE
+		STRING	'*** WARNING - MORE THAN '	DELIMITED BY SIZE
+			WS-SUM-NUM-1			DELIMITED BY SIZE
+			' DOC REF/AWARD CODE COMBINATIONS ISSUED - '
+							DELIMITED BY SIZE
+			'RANGES ABOVE ARE INCOMPLETE ***'
+							DELIMITED BY SIZE
+		INTO	WS-SUMMARY-LINE
+		MOVE WS-SUMMARY-LINE TO SUMMARY-REC
+		WRITE SUMMARY-REC
+	END-IF.
+
+FC-999.
+	EXIT.
+*
+/
 FA-UPDATE-RUN-DETAILS SECTION.
 *****************************************************************************
 *	This section update RUN_DETAILS table which stores the CPU time	    *
@@ -14569,10 +15284,12 @@ VA-START.
             SQLEXD
             SQLFPN
         IF SQLCODE IN SQLCA IS EQUAL TO 1403
-            THEN GO TO VA-999 END-IF
+            THEN ADD 1 TO WS-LOGO-CENTRE-MISSING
+                 GO TO VA-999 END-IF
         IF SQLCODE IN SQLCA IS LESS THAN 0
             THEN GO TO VA-010 END-IF.
 *
+	ADD 1 TO WS-LOGO-CENTRE-FOUND.
 	GO TO VA-999.
 *
 VA-010.
@@ -14840,7 +15557,8 @@ VC-START.
             SQLEXD
             SQLFPN
         IF SQLCODE IN SQLCA IS EQUAL TO 1403
-            THEN GO TO VC-999 END-IF
+            THEN ADD 1 TO WS-LOGO-TRAIN-ORG-MISSING
+                 GO TO VC-999 END-IF
         IF SQLCODE IN SQLCA IS LESS THAN 0
             THEN GO TO VC-010 END-IF.
 
@@ -14856,6 +15574,7 @@ VC-005.
 *	END-IF.
 
 *
+	ADD 1 TO WS-LOGO-TRAIN-ORG-FOUND.
 	GO TO VC-999.
 *
 VC-010.
@@ -15138,10 +15857,12 @@ VE-START.
             SQLEXD
             SQLFPN
         IF SQLCODE IN SQLCA IS EQUAL TO 1403
-            THEN GO TO VE-999 END-IF
+            THEN ADD 1 TO WS-LOGO-AWARD-TYPE-MISSING
+                 GO TO VE-999 END-IF
         IF SQLCODE IN SQLCA IS LESS THAN 0
             THEN GO TO VE-010 END-IF.
 *
+	ADD 1 TO WS-LOGO-AWARD-TYPE-FOUND.
 	GO TO VE-999.
 *
 VE-010.
@@ -15283,10 +16004,12 @@ VF-START.
             SQLEXD
             SQLFPN
         IF SQLCODE IN SQLCA IS EQUAL TO 1403
-            THEN GO TO VF-999 END-IF
+            THEN ADD 1 TO WS-LOGO-PBODY-MISSING
+                 GO TO VF-999 END-IF
         IF SQLCODE IN SQLCA IS LESS THAN 0
             THEN GO TO VF-010 END-IF.
 *
+	ADD 1 TO WS-LOGO-PBODY-FOUND.
 	GO TO VF-999.
 *
 VF-010.
@@ -15654,10 +16377,17 @@ VH-999.
 ZC-INSERT-IOM-CERTS SECTION.
 *******************************************************************************
 ZC-000.
+	IF DRY-RUN-MODE
+		ADD 1 TO WS-IOM-SKIPPED-COUNT
+		GO TO ZC-999
+	END-IF.
 *
 	MOVE S-SCHEME-REG-NO TO WS-COE-SCHEME-REG-NO.
 	MOVE S-SCHEME-REG-NO-I TO WS-COE-SCHEME-REG-NO-I.
-        IF WS-COE-SCHEME-REG-NO-I NOT = -1 THEN GO TO ZC-999.
+        IF WS-COE-SCHEME-REG-NO-I NOT = -1
+            ADD 1 TO WS-IOM-SKIPPED-COUNT
+            GO TO ZC-999
+        END-IF.
 	MOVE S-REG-NO	    TO WS-COE-REG-NO.
 	MOVE S-STUDENT-NAME TO WS-COE-NAME.
 	MOVE S-CENTRE-NO    TO WS-COE-CENTRE.
@@ -15777,6 +16507,7 @@ ZC-000.
             THEN GO TO ZC-090 END-IF
         IF SQLWARN0 IS EQUAL TO "W"
             THEN GO TO ZC-090 END-IF.
+        ADD 1 TO WS-IOM-CERT-COUNT.
         GO TO ZC-999.
 ZC-090.
 	MOVE 'INSERT INTO IOM_CERTS FAILED' TO WS-ERR-MESSAGE.
@@ -15788,10 +16519,17 @@ ZC-999.
 ZD-INSERT-DSA-CERTS SECTION.
 *******************************************************************************
 ZD-000.
+	IF DRY-RUN-MODE
+		ADD 1 TO WS-DSA-SKIPPED-COUNT
+		GO TO ZD-999
+	END-IF.
 *
         MOVE S-SCHEME-REG-NO TO WS-COE-SCHEME-REG-NO.
         MOVE S-SCHEME-REG-NO-I TO WS-COE-SCHEME-REG-NO-I.
-        IF WS-COE-SCHEME-REG-NO-I NOT = -1 THEN GO TO ZD-999.
+        IF WS-COE-SCHEME-REG-NO-I NOT = -1
+            ADD 1 TO WS-DSA-SKIPPED-COUNT
+            GO TO ZD-999
+        END-IF.
         MOVE S-REG-NO       TO WS-COE-REG-NO.
         MOVE S-STUDENT-NAME TO WS-COE-NAME.
         MOVE S-CENTRE-NO    TO WS-COE-CENTRE.
@@ -15923,6 +16661,7 @@ ZD-000.
             THEN GO TO ZD-090 END-IF
         IF SQLWARN0 IS EQUAL TO "W"
             THEN GO TO ZD-090 END-IF.
+        ADD 1 TO WS-DSA-CERT-COUNT.
         GO TO ZD-999.
 ZD-090.
         MOVE 'INSERT INTO DSA_CERTS FAILED' TO WS-ERR-MESSAGE.
@@ -16724,6 +17463,9 @@ ZV-WRITE-TO-DB SECTION.
 *    THIS SECTION WRITES OUTPUT TO TABLE AWARDS_RUN_OUTPUT_FILES               *
 ********************************************************************************
 ZV-START.
+	IF DRY-RUN-MODE
+		GO TO ZV-999
+	END-IF.
 
 *         EXEC SQL WHENEVER SQLERROR	GO TO ZV-900	END-EXEC.
 *         EXEC SQL WHENEVER NOT FOUND	GO TO ZV-900	END-EXEC.
@@ -16898,6 +17640,29 @@ ZV-900.
 ZV-999.                                                                        
 	EXIT.
 *
+ZW-WRITE-DEFERRED SECTION.
+********************************************************************************
+*    EC5190 - THIS SECTION WRITES ONE RECORD TO THE DEFERRED STUDENTS          *
+*    EXCEPTION FILE FOR EACH STUDENT SKIPPED BY A DEFERRAL OR BLOCKING         *
+*    CHECK (AS OPPOSED TO AN OUTRIGHT REJECT), SO THAT DEFERRALS CAN BE        *
+*    RECONCILED AND FOLLOWED UP SEPARATELY FROM REJECTIONS.                    *
+********************************************************************************
+ZW-START.
+        MOVE S-REG-NO      TO DEF-REG-NO.
+        MOVE S-CENTRE-NO   TO DEF-CENTRE-NO.
+        MOVE S-COURSE-NO   TO DEF-COURSE-NO.
+        MOVE WS-AWARD-CODE TO DEF-AWARD-CODE.
+        MOVE WS-DOC-REF    TO DEF-DOC-REF.
+        MOVE WS-DEFER-REASON TO DEF-REASON.
+        MOVE WS-RUN-DATE   TO DEF-DATE.
+
+        WRITE DEFERRED-REC.
+
+        ADD 1 TO WS-DEFER-COUNT.
+ZW-EXIT.
+        EXIT.
+*
+/
 ZX-REJECT SECTION.
 ********************************************************************************
 *    THIS SECTION CONTROLS THE OUTPUT OF REJECTED RECORD LINES                 *
@@ -16996,8 +17761,20 @@ ZX-100.
             THEN GO TO ZX-200 END-IF.
 *
         ADD 1 TO WS-REJECT-REC-COUNT.
-        IF WS-REJECT-REC-COUNT > 1000
-               MOVE '1000 STUDENTS REJECTED' TO WS-ERR-MESSAGE
+*
+* EC5190 - the 1000 hard limit is now WS-REJECT-THRESHOLD, settable at
+* run time (defaults to 1000). An early warning is written once to the
+* reject file at 80% of the threshold so operators can intervene
+* before the run aborts.
+*
+        IF NOT REJECT-WARNING-ISSUED
+        AND WS-REJECT-REC-COUNT > (WS-REJECT-THRESHOLD * 8 / 10)
+               MOVE 'Y' TO WS-REJECT-WARNING-IND
+               MOVE 'WARNING - APPROACHING REJECT THRESHOLD' TO WS-ERR-MESSAGE
+               MOVE WS-ERR-MESSAGE TO REJECT-REC
+               WRITE REJECT-REC AFTER 2.
+        IF WS-REJECT-REC-COUNT > WS-REJECT-THRESHOLD
+               MOVE 'REJECT THRESHOLD EXCEEDED' TO WS-ERR-MESSAGE
                PERFORM ZZ-ABORT.
         MOVE SPACES TO WS-REJECT-LINE.
         GO TO ZX-EXIT.
@@ -17142,7 +17919,15 @@ ZZ-200.
 	MOVE 'THE PROGRAMME ABORTED' TO REJECT-REC.
         WRITE REJECT-REC.
 	CLOSE REJECT-FILE
-	      LABELS-FILE.
+	      LABELS-FILE
+	      RUN-SUMMARY-FILE
+	      DEFERRED-FILE
+	      CHECKPOINT-FILE.
+
+	IF ECERT-OUTPUT-REQUIRED
+	THEN
+	   CLOSE ECERT-FILE
+	END-IF.
 
 	IF WS-CERT-FILE NOT = SPACES
 	THEN
