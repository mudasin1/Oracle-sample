@@ -0,0 +1,459 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.   STP071.
+AUTHOR.       P J WREN.
+DATE-WRITTEN. 09-AUG-2026.
+********************************************************************************
+*
+*	ADVANCE WARNING REPORT FOR EXPIRING NVQ UNITS
+*
+********************************************************************************
+*
+*       STP071 - Companion report to STP070.  STP070's ZT-EXPIRED-NVQ-UNITS
+*		check blocks a student's award once an achieved NVQ unit's
+*		certification has already expired (NCUN_CERTIFICATE_END_DATE
+*		in the past).  This program runs ahead of that check: it scans
+*		NVQ_STUDENT_COMPETENCE_UNITS and TRANSFER_NVQ_UNITS for
+*		achieved units whose certification is still valid but due to
+*		expire within WS-WARN-DAYS-PARM days, so centres can be told
+*		in advance rather than finding out only when STP070 defers
+*		the award.
+*
+*		WS-WARN-DAYS-PARM defaults to 90 days if not supplied.
+*
+* 09-Aug-2026	PJW	Program written.
+**********************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. VAX-11.
+OBJECT-COMPUTER. VAX-11.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT  WARN-REP    ASSIGN STP071TOT.
+*
+DATA DIVISION.
+FILE SECTION.
+*
+FD  WARN-REP
+    LABEL RECORDS STANDARD.
+01  WARN-RECORD                   PIC X(132).
+*
+WORKING-STORAGE SECTION.
+*
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+*
+01  DS02-EXPIRY-DETAILS.
+    03  DS02-REG-NO                PIC  X(07) OCCURS 200.
+    03  DS02-CENTRE-ID              PIC  X(06) OCCURS 200.
+    03  DS02-STUDENT-NAME           PIC  X(51) OCCURS 200.
+    03  DS02-NCVQ-CODE              PIC  X(12) OCCURS 200.
+    03  DS02-END-DATE               PIC  X(11) OCCURS 200.
+    03  DS02-DAYS-LEFT              PIC S9(09) COMP OCCURS 200.
+*
+01  WS-WARN-DAYS-PARM	          PIC  X(03).
+01  WS-WARN-DAYS		  PIC S9(05) COMP VALUE 90.
+01  WS-RUN-DATE			  PIC  X(11).
+*
+01  DS03-LOGIN.
+    03  DS03-USERNAME             PIC  X(04) VALUE "ABCD".
+    03  DS03-PASSWORD             PIC  X(04) VALUE "ABCD".
+*
+        EXEC SQL END DECLARE SECTION END-EXEC.
+*
+        EXEC SQL INCLUDE SQLCA END-EXEC.
+*
+01      WS01-GENERAL-STORAGE.
+    03  WS01-ERR-MESSAGE           PIC  X(80).
+    03  WS01-EOF-IND               PIC  X(01).
+        88  WS01-EOF                          VALUE "Y".
+    03  WS01-ROWS-TOTAL            PIC S9(09) COMP.
+    03  WS01-ROWS-THIS-FETCH       PIC S9(09) COMP.
+    03  WS01-INDEX                 PIC S9(09) COMP.
+    03  WS01-UNITS-REPORTED        PIC S9(09) COMP.
+    03  WS01-ABORT                 PIC  9(09) COMP VALUE 4.
+*
+01  WS-WARNING-REPORT.
+    03 WS-WR-HEAD-1.
+        05 FILLER		PIC X(11) VALUE 'Run Date :'.
+	05 WS-WR-H1-RUN-DATE	PIC X(11).
+	05 FILLER		PIC X(77) VALUE SPACES.
+	05 FILLER		PIC X(6)  VALUE 'STP071'.
+    03 WS-WR-HEAD-2.
+	05 FILLER		PIC X(30) VALUE SPACES.
+	05 FILLER		PIC X(47) VALUE
+	  'NVQ UNIT CERTIFICATION - ADVANCE WARNING REPORT'.
+	05 FILLER		PIC X(55) VALUE SPACES.
+    03 WS-WR-HEAD-3.
+	05 FILLER		PIC X(30) VALUE SPACES.
+	05 FILLER		PIC X(23) VALUE 'WARNING WINDOW (DAYS): '.
+	05 WS-WR-H3-DAYS	PIC Z(4)9.
+    03 WS-WR-COL-HEAD.
+	05 FILLER		PIC X(1)  VALUE SPACES.
+	05 FILLER		PIC X(7)  VALUE 'REG NO'.
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 FILLER		PIC X(6)  VALUE 'CENTRE'.
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 FILLER		PIC X(30) VALUE 'STUDENT NAME'.
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 FILLER		PIC X(12) VALUE 'NVQ UNIT'.
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 FILLER		PIC X(11) VALUE 'EXPIRES ON'.
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 FILLER		PIC X(9)  VALUE 'DAYS LEFT'.
+    03 WS-WR-DETAIL.
+	05 FILLER		PIC X(1)  VALUE SPACES.
+	05 WS-WR-D-REG-NO	PIC X(7).
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 WS-WR-D-CENTRE	PIC X(6).
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 WS-WR-D-NAME		PIC X(30).
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 WS-WR-D-NCVQ-CODE	PIC X(12).
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 WS-WR-D-END-DATE	PIC X(11).
+	05 FILLER		PIC X(2)  VALUE SPACES.
+	05 WS-WR-D-DAYS-LEFT	PIC Z(4)9.
+    03 WS-WR-GRAND-TOTAL.
+	05 FILLER		PIC X(1)  VALUE SPACES.
+	05 FILLER		PIC X(30) VALUE 'TOTAL UNITS DUE TO EXPIRE:'.
+	05 WS-WR-GT-COUNT	PIC Z(7)9.
+*
+PROCEDURE DIVISION.
+MAIN SECTION.
+**********************************************************************
+*
+*       Main control section.
+*
+**********************************************************************
+MAIN-START.
+*
+        PERFORM A-INITIALISE.
+
+        MOVE    ZERO               TO  WS01-ROWS-TOTAL.
+        MOVE    ZERO               TO  WS01-UNITS-REPORTED.
+        MOVE   "N"                 TO  WS01-EOF-IND.
+        PERFORM B-PROCESS-ACHIEVED-UNITS.
+
+        MOVE    ZERO               TO  WS01-ROWS-TOTAL.
+        MOVE   "N"                 TO  WS01-EOF-IND.
+        PERFORM C-PROCESS-TRANSFER-UNITS.
+
+        PERFORM D-TERMINATE.
+*
+MAIN-EXIT.
+*
+        STOP RUN.
+*
+A-INITIALISE SECTION.
+**********************************************************************
+*
+*       Open the file.
+*       Log on to Oracle.
+*       Work out the warning window in days.
+*
+**********************************************************************
+A-START.
+*
+    	ACCEPT WS-WARN-DAYS-PARM.
+*
+        DISPLAY "PARAMETERS".
+        DISPLAY WS-WARN-DAYS-PARM.
+*
+        OPEN    OUTPUT  WARN-REP.
+*
+        EXEC SQL WHENEVER SQLERROR GO TO   ZZ-ABORT END-EXEC.
+*
+        MOVE   "ERROR CONNECTING TO DATABASE"
+                                   TO  WS01-ERR-MESSAGE.
+        EXEC SQL
+                CONNECT :DS03-USERNAME
+                IDENTIFIED BY :DS03-PASSWORD
+        END-EXEC.
+*
+	EXEC SQL
+            SELECT TO_CHAR(SYSDATE,'DD-MON-YYYY')
+              INTO WS-RUN-DATE
+              FROM DUAL
+	END-EXEC.
+*
+	IF WS-WARN-DAYS-PARM IS NUMERIC
+	AND WS-WARN-DAYS-PARM NOT = ZERO
+	THEN
+	  MOVE WS-WARN-DAYS-PARM TO WS-WARN-DAYS
+	END-IF.
+*
+	MOVE WS-RUN-DATE TO WS-WR-H1-RUN-DATE.
+	MOVE WS-WR-HEAD-1 TO WARN-RECORD.
+	WRITE WARN-RECORD AFTER PAGE.
+	MOVE WS-WR-HEAD-2 TO WARN-RECORD.
+	WRITE WARN-RECORD AFTER 2.
+	MOVE WS-WARN-DAYS TO WS-WR-H3-DAYS.
+	MOVE WS-WR-HEAD-3 TO WARN-RECORD.
+	WRITE WARN-RECORD AFTER 2.
+	MOVE WS-WR-COL-HEAD TO WARN-RECORD.
+	WRITE WARN-RECORD AFTER 2.
+*
+A-EXIT.
+*
+        EXIT.
+*
+B-PROCESS-ACHIEVED-UNITS SECTION.
+**********************************************************************
+*
+*       Report achieved NVQ_STUDENT_COMPETENCE_UNITS rows whose
+*       certification has not yet expired but falls due within the
+*       warning window.
+*
+**********************************************************************
+B-START.
+*
+        EXEC SQL
+            DECLARE GET_EXPIRING_1 CURSOR FOR
+            SELECT  NSCU_ST_REG_NO,
+                    ST_CENTRE_ID,
+                    NVL(ST_CERT_NAME,((ST_FORENAMES||' ')||ST_SURNAME)),
+                    NCUN_NCVQ_CODE,
+                    TO_CHAR(NCUN_CERTIFICATE_END_DATE,'DD-MON-YYYY'),
+                    TRUNC(NCUN_CERTIFICATE_END_DATE) - TRUNC(SYSDATE)
+              FROM  NVQ_STUDENT_COMPETENCE_UNITS,
+                    NVQ_COMPETENCE_UNITS,
+                    STUDENTS
+             WHERE  NSCU_ACHIEVED_YEAR IS NOT NULL
+               AND  NCUN_NCVQ_CODE = NSCU_NCUN_NCVQ_CODE
+               AND  ST_REG_NO = NSCU_ST_REG_NO
+               AND  NCUN_CERTIFICATE_END_DATE IS NOT NULL
+               AND  TRUNC(NCUN_CERTIFICATE_END_DATE) >= TRUNC(SYSDATE)
+               AND  TRUNC(NCUN_CERTIFICATE_END_DATE) <=
+                    TRUNC(SYSDATE) + :WS-WARN-DAYS
+             ORDER BY 6, 1
+        END-EXEC.
+*
+        MOVE   "B: ERROR OPENING EXPIRING UNITS CURSOR"
+                                   TO  WS01-ERR-MESSAGE.
+*
+        EXEC SQL
+            OPEN    GET_EXPIRING_1
+        END-EXEC.
+*
+        PERFORM BA-FETCH-EXPIRING-1
+          UNTIL WS01-EOF.
+*
+        MOVE   "B: ERROR CLOSING EXPIRING UNITS CURSOR"
+                                   TO  WS01-ERR-MESSAGE.
+*
+        EXEC SQL
+            CLOSE   GET_EXPIRING_1
+        END-EXEC.
+*
+B-EXIT.
+*
+        EXIT.
+*
+BA-FETCH-EXPIRING-1 SECTION.
+**********************************************************************
+*
+*       Get a set of expiring achieved-unit rows and report them.
+*
+**********************************************************************
+BA-START.
+*
+        MOVE   "BA: ERROR FETCHING EXPIRING UNITS"
+                                   TO  WS01-ERR-MESSAGE.
+        EXEC SQL
+            FETCH   GET_EXPIRING_1
+             INTO  :DS02-REG-NO,
+                   :DS02-CENTRE-ID,
+                   :DS02-STUDENT-NAME,
+                   :DS02-NCVQ-CODE,
+                   :DS02-END-DATE,
+                   :DS02-DAYS-LEFT
+        END-EXEC.
+*
+        IF  SQLCODE IS POSITIVE THEN
+            SET     WS01-EOF       TO  TRUE
+        END-IF.
+        SUBTRACT WS01-ROWS-TOTAL FROM  SQLERRD(3)
+                               GIVING  WS01-ROWS-THIS-FETCH.
+        MOVE    SQLERRD(3)         TO  WS01-ROWS-TOTAL.
+*
+        PERFORM
+          VARYING WS01-INDEX
+          FROM 1 BY 1
+          UNTIL WS01-INDEX > WS01-ROWS-THIS-FETCH
+
+            MOVE    DS02-REG-NO(WS01-INDEX)        TO  WS-WR-D-REG-NO
+            MOVE    DS02-CENTRE-ID(WS01-INDEX)     TO  WS-WR-D-CENTRE
+            MOVE    DS02-STUDENT-NAME(WS01-INDEX)  TO  WS-WR-D-NAME
+            MOVE    DS02-NCVQ-CODE(WS01-INDEX)     TO  WS-WR-D-NCVQ-CODE
+            MOVE    DS02-END-DATE(WS01-INDEX)      TO  WS-WR-D-END-DATE
+            MOVE    DS02-DAYS-LEFT(WS01-INDEX)     TO  WS-WR-D-DAYS-LEFT
+
+            MOVE    WS-WR-DETAIL                   TO  WARN-RECORD
+            WRITE   WARN-RECORD
+
+            ADD     1                               TO  WS01-UNITS-REPORTED
+        END-PERFORM.
+*
+BA-EXIT.
+*
+        EXIT.
+*
+C-PROCESS-TRANSFER-UNITS SECTION.
+**********************************************************************
+*
+*       Report achieved TRANSFER_NVQ_UNITS rows whose certification
+*       has not yet expired but falls due within the warning window.
+*
+**********************************************************************
+C-START.
+*
+        EXEC SQL
+            DECLARE GET_EXPIRING_2 CURSOR FOR
+            SELECT  TNUN_ST_REG_NO,
+                    ST_CENTRE_ID,
+                    NVL(ST_CERT_NAME,((ST_FORENAMES||' ')||ST_SURNAME)),
+                    NCUN_NCVQ_CODE,
+                    TO_CHAR(NCUN_CERTIFICATE_END_DATE,'DD-MON-YYYY'),
+                    TRUNC(NCUN_CERTIFICATE_END_DATE) - TRUNC(SYSDATE)
+              FROM  TRANSFER_NVQ_UNITS,
+                    NVQ_COMPETENCE_UNITS,
+                    STUDENTS
+             WHERE  TNUN_ACHIEVED_YEAR IS NOT NULL
+               AND  NCUN_NCVQ_CODE = TNUN_NCUN_NCVQ_CODE
+               AND  ST_REG_NO = TNUN_ST_REG_NO
+               AND  NCUN_CERTIFICATE_END_DATE IS NOT NULL
+               AND  TRUNC(NCUN_CERTIFICATE_END_DATE) >= TRUNC(SYSDATE)
+               AND  TRUNC(NCUN_CERTIFICATE_END_DATE) <=
+                    TRUNC(SYSDATE) + :WS-WARN-DAYS
+             ORDER BY 6, 1
+        END-EXEC.
+*
+        MOVE   "C: ERROR OPENING TRANSFER UNITS CURSOR"
+                                   TO  WS01-ERR-MESSAGE.
+*
+        EXEC SQL
+            OPEN    GET_EXPIRING_2
+        END-EXEC.
+*
+        PERFORM CA-FETCH-EXPIRING-2
+          UNTIL WS01-EOF.
+*
+        MOVE   "C: ERROR CLOSING TRANSFER UNITS CURSOR"
+                                   TO  WS01-ERR-MESSAGE.
+*
+        EXEC SQL
+            CLOSE   GET_EXPIRING_2
+        END-EXEC.
+*
+C-EXIT.
+*
+        EXIT.
+*
+CA-FETCH-EXPIRING-2 SECTION.
+**********************************************************************
+*
+*       Get a set of expiring transferred-unit rows and report them.
+*
+**********************************************************************
+CA-START.
+*
+        MOVE   "CA: ERROR FETCHING TRANSFER UNITS"
+                                   TO  WS01-ERR-MESSAGE.
+        EXEC SQL
+            FETCH   GET_EXPIRING_2
+             INTO  :DS02-REG-NO,
+                   :DS02-CENTRE-ID,
+                   :DS02-STUDENT-NAME,
+                   :DS02-NCVQ-CODE,
+                   :DS02-END-DATE,
+                   :DS02-DAYS-LEFT
+        END-EXEC.
+*
+        IF  SQLCODE IS POSITIVE THEN
+            SET     WS01-EOF       TO  TRUE
+        END-IF.
+        SUBTRACT WS01-ROWS-TOTAL FROM  SQLERRD(3)
+                               GIVING  WS01-ROWS-THIS-FETCH.
+        MOVE    SQLERRD(3)         TO  WS01-ROWS-TOTAL.
+*
+        PERFORM
+          VARYING WS01-INDEX
+          FROM 1 BY 1
+          UNTIL WS01-INDEX > WS01-ROWS-THIS-FETCH
+
+            MOVE    DS02-REG-NO(WS01-INDEX)        TO  WS-WR-D-REG-NO
+            MOVE    DS02-CENTRE-ID(WS01-INDEX)     TO  WS-WR-D-CENTRE
+            MOVE    DS02-STUDENT-NAME(WS01-INDEX)  TO  WS-WR-D-NAME
+            MOVE    DS02-NCVQ-CODE(WS01-INDEX)     TO  WS-WR-D-NCVQ-CODE
+            MOVE    DS02-END-DATE(WS01-INDEX)      TO  WS-WR-D-END-DATE
+            MOVE    DS02-DAYS-LEFT(WS01-INDEX)     TO  WS-WR-D-DAYS-LEFT
+
+            MOVE    WS-WR-DETAIL                   TO  WARN-RECORD
+            WRITE   WARN-RECORD
+
+            ADD     1                               TO  WS01-UNITS-REPORTED
+        END-PERFORM.
+*
+CA-EXIT.
+*
+        EXIT.
+*
+D-TERMINATE SECTION.
+**********************************************************************
+*
+*       Finish off and say goodbye.
+*
+**********************************************************************
+D-START.
+*
+	MOVE WS01-UNITS-REPORTED TO WS-WR-GT-COUNT.
+	MOVE WS-WR-GRAND-TOTAL TO WARN-RECORD.
+	WRITE WARN-RECORD AFTER 2.
+*
+        CLOSE   WARN-REP.
+*
+        EXEC SQL WHENEVER SQLERROR   GO TO D-050 END-EXEC.
+*
+        EXEC SQL COMMIT WORK                     END-EXEC.
+*
+        GO TO D-100.
+D-050.
+        MOVE 'COMMIT WORK FAILED' TO WS01-ERR-MESSAGE.
+        PERFORM ZZ-ABORT.
+D-100.
+*
+        DISPLAY "STP071 - SUCCESSFULLY COMPLETED".
+*
+D-EXIT.
+*
+        EXIT.
+*
+ZZ-ABORT SECTION.
+**********************************************************************
+*
+*       Report error and expire.
+*
+**********************************************************************
+ZZ-START.
+*
+        DISPLAY "STP071 ERROR".
+        DISPLAY WS01-ERR-MESSAGE.
+
+        IF  SQLCODE IS NOT ZERO THEN
+            DISPLAY SQLERRMC
+        END-IF.
+
+        EXEC SQL WHENEVER SQLERROR   GO TO ZZ-050 END-EXEC.
+
+        EXEC SQL ROLLBACK WORK                    END-EXEC.
+
+        GO TO ZZ-EXIT.
+
+ZZ-050.
+        MOVE 'FAILED DURING PROGRAM ABORT' TO WS01-ERR-MESSAGE.
+
+        CALL   "SYS$EXIT"
+          USING BY VALUE WS01-ABORT.
+*
+ZZ-EXIT.
+*
+        STOP RUN.
